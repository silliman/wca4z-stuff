@@ -29,31 +29,14 @@
        WORKING-STORAGE SECTION.
 
        01  WS-RESP                   PIC S9(8) COMP.
-       01  WS-Item-Count             PIC S9(4) Comp.
-       01  WS-FLAG-TSQH              PIC X.
-       01  READ-MSG.
-         03 READ-MSG-MSG             PIC X(80).
-       01  FILLER REDEFINES Read-MSG.
-         03 FILLER                   PIC X(14).
-         03 READ-CUST-HIGH           PIC 9(10).
-      ******************************
-       01  WS-Cust-High              Pic S9(10).
-      ******************************
-
-       01  WRITE-MSG.
-         03 WRITE-MSG-E            PIC X(20) Value '**** GENAPP CNTL'.
-         03 WRITE-MSG-L              PIC X(13) Value 'LOW CUSTOMER='.
-         03 WRITE-MSG-LOW            PIC 9(10).
-         03 FILLER                   PIC X.
-         03 WRITE-MSG-H              PIC X(14) Value 'HIGH CUSTOMER='.
-         03 WRITE-MSG-High           PIC 9(10).
-       01  STSQ.
-         03  STSQ-NAME                 PIC X(8) Value 'GENACNTL'.
-      *
-       77 F24                        Pic S9(4) Comp Value 24.
        77 MSGEND                       PIC X(24) VALUE
                                         'Transaction ended      '.
 
+      * Customer-number range control record - VSAM KSDS keyed by
+      * GENACNTL-REC-KEY, replacing the old GENACNTL TS queue so the
+      * range survives a CICS cold start.
+        COPY LGGENCTL.
+
         COPY SSMAP.
         01 COMM-AREA.
         COPY LGCMAREA.
@@ -78,24 +61,10 @@
        01  WS-TIME                     PIC X(8)  VALUE SPACES.
        01  WS-DATE                     PIC X(10) VALUE SPACES.
 
-      * Error Message structure
-       01  ERROR-MSG.
-           03 EM-DATE                  PIC X(8)  VALUE SPACES.
-           03 FILLER                   PIC X     VALUE SPACES.
-           03 EM-TIME                  PIC X(6)  VALUE SPACES.
-           03 FILLER                   PIC X(9)  VALUE ' LGICUS01'.
-           03 EM-VARIABLE.
-             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
-             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
-             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
-             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
-             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
-             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
-             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
-
-       01 CA-ERROR-MSG.
-           03 FILLER                PIC X(9)  VALUE 'COMMAREA='.
-           03 CA-DATA               PIC X(90) VALUE SPACES.
+      * Error Message structure - shared with the LGEXCRPT batch
+      * exception report via LGERRMSG so both sides of the LGSTSQ
+      * queue agree on field positions.
+           COPY LGERRMSG.
 
        01 LGICDB01                  PIC x(8) Value 'LGICDB01'.
        01  ATRANID                     PIC X(4)       VALUE 'DSC1'.
@@ -105,10 +74,70 @@
            03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
 
+      * Work fields for moving CA-POLICY-DETAILS onto the ENT1PLI
+      * scrollable policy list on SSMAPC1.
+       01  WS-POLICY-LIST-WORK.
+           03 WS-PL-IDX                PIC 9(02).
+           03 WS-PL-PREMIUM-EDIT       PIC -ZZZZZZZ9.99.
+
        01  MQ-Hit                      PIC S9(4).
        01  MQ-Read-Record              PIC X(80).
        77  MQ-Control                  Pic X(8) Value 'GENAWMQC'.
 
+      * GET-CUSTOMER-INFO's own control queue - a persisted delta-scan
+      * checkpoint (last GENAWMQC item count already scanned, and
+      * whether an MQHIT= entry has ever been seen) so a growing
+      * GENAWMQC only ever has its newly-arrived items scanned instead
+      * of being walked from the top on every customer transaction.
+       77  MQ-Scan-Control             Pic X(8) Value 'GENAWMQS'.
+       01  MQ-Scan-State.
+           03 MQI-LAST-ITEM            PIC 9(4) VALUE 0.
+           03 MQI-HIT-FLAG             PIC X(1) VALUE 'N'.
+              88 MQI-HIT-FOUND                  VALUE 'Y'.
+       01  WS-MQ-ITEM-COUNT            PIC S9(4) COMP VALUE 0.
+       01  WS-MQ-IDX                   PIC S9(4) COMP VALUE 0.
+       01  WS-MQI-QUEUE-EXISTS         PIC X(1) VALUE 'N'.
+           88 MQI-QUEUE-EXISTS                  VALUE 'Y'.
+
+       01  MQ-AUDIT-MSG.
+           03 MQA-DATE                 PIC X(8)  VALUE SPACES.
+           03 MQA-TIME                 PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGTESTC1'.
+           03 FILLER                   PIC X(12) VALUE ' MQHIT CNUM='.
+           03 MQA-CUSNUM               PIC X(10) VALUE SPACES.
+
+      * Fields for masking the raw commarea bytes WRITE-ERROR-MESSAGE
+      * copies into CA-DATA before they go to LGSTSQ, so customer PII
+      * (name/address/phone/email) never lands in the error queue in
+      * the clear.  Same ICSF CSNBKGN/CSNBENC calls COBOLXMP.cbl uses
+      * to demonstrate key generation and encipherment.
+       01  WS-MASK-KEY-WORK.
+           03 WS-MASK-RETURN-CODE      PIC 9(08) COMP.
+           03 WS-MASK-REASON-CODE      PIC 9(08) COMP.
+           03 WS-MASK-EXIT-DATA-LEN    PIC 9(08) COMP VALUE 0.
+           03 WS-MASK-EXIT-DATA        PIC X(04).
+           03 WS-MASK-KEY-FORM         PIC X(08) VALUE 'OP '.
+           03 WS-MASK-KEY-LENGTH       PIC X(08) VALUE 'SINGLE '.
+           03 WS-MASK-DATA-KEY-TYPE    PIC X(08) VALUE 'DATA '.
+           03 WS-MASK-NULL-KEY-TYPE    PIC X(08) VALUE ' '.
+           03 WS-MASK-KEK-KEY-ID-1     PIC X(64) VALUE LOW-VALUES.
+           03 WS-MASK-KEK-KEY-ID-2     PIC X(64) VALUE LOW-VALUES.
+           03 WS-MASK-DATA-KEY-ID      PIC X(64) VALUE LOW-VALUES.
+           03 WS-MASK-NULL-KEY-ID      PIC X(64) VALUE LOW-VALUES.
+           03 WS-MASK-KEY-GENERATED    PIC X(01) VALUE 'N'.
+              88 WS-MASK-KEY-IS-SET             VALUE 'Y'.
+           03 WS-MASK-RULE-COUNT       PIC 9(08) COMP VALUE 1.
+           03 WS-MASK-RULE-ARRAY       PIC X(08) VALUE 'CUSP '.
+           03 WS-MASK-ICV              PIC X(08) VALUE LOW-VALUES.
+           03 WS-MASK-PAD              PIC X(01) VALUE LOW-VALUES.
+           03 WS-MASK-CHAIN-VECTOR     PIC X(18) VALUE LOW-VALUES.
+      * CA-DATA is 90 bytes - padded out to 96 (a multiple of the DES
+      * block size) so CSNBENC has a block-aligned buffer to work on;
+      * only the first 90 bytes are moved back into CA-DATA afterward.
+           03 WS-MASK-TEXT-LENGTH      PIC 9(08) COMP VALUE 96.
+           03 WS-MASK-CLEAR-TEXT       PIC X(96) VALUE SPACES.
+           03 WS-MASK-CIPHER-TEXT      PIC X(96) VALUE SPACES.
+
            COPY LGPOLICY.
 
 
@@ -160,6 +189,8 @@
       *                    LENGTH(32500)
       *          END-EXEC
 
+                 PERFORM READ-LOGIC
+
                  IF CA-RETURN-CODE > 0
                    GO TO NO-DATA
                  END-IF
@@ -173,6 +204,7 @@
                  Move CA-PHONE-HOME    to ENT1HP1I
                  Move CA-PHONE-MOBILE  to ENT1HP2I
                  Move CA-EMAIL-ADDRESS to ENT1HMOI
+                 PERFORM DISPLAY-POLICY-LIST
                  EXEC CICS SEND MAP ('SSMAPC1')
                            FROM(SSMAPC1O)
                            MAPSET ('SSMAP')
@@ -218,6 +250,60 @@
                  END-EXEC
                  GO TO ENDIT-STARTIT
 
+             WHEN '3'
+                 Move '01ICUS'   To CA-REQUEST-ID
+                 Move ENT1CNOO   To CA-CUSTOMER-NUM
+
+                 PERFORM READ-LOGIC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-DATA
+                 END-IF
+
+                 Move CA-FIRST-NAME to ENT1FNAI
+                 Move CA-LAST-NAME  to ENT1LNAI
+                 Move CA-DOB        to ENT1DOBI
+                 Move CA-HOUSE-NAME to ENT1HNMI
+                 Move CA-HOUSE-NUM  to ENT1HNOI
+                 Move CA-POSTCODE   to ENT1HPCI
+                 Move CA-PHONE-HOME    to ENT1HP1I
+                 Move CA-PHONE-MOBILE  to ENT1HP2I
+                 Move CA-EMAIL-ADDRESS to ENT1HMOI
+                 Move Space             To ENT1CNFI
+                 Move 'Confirm delete - enter Y and ENTER'
+                   To  ERRFLDO
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('SSMAPC1')
+                           INTO(SSMAPC1I) ASIS
+                           MAPSET('SSMAP') END-EXEC
+
+                 IF ENT1CNFI NOT = 'Y'
+                   Move 'Delete cancelled' To ERRFLDO
+                   GO TO ERROR-OUT
+                 END-IF
+
+                 Move '01DCUS'   To CA-REQUEST-ID
+                 Move ENT1CNOI   To CA-CUSTOMER-NUM
+
+                 PERFORM READ-LOGIC
+
+                 IF CA-RETURN-CODE > 0
+                   Exec CICS Syncpoint Rollback End-Exec
+                   GO TO NO-DEL
+                 END-IF
+
+                 Move ' '             To ENT1OPTI
+                 Move 'Customer Deleted'
+                   To  ERRFLDO
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
              WHEN '4'
                  Move '01ICUS'   To CA-REQUEST-ID
                  Move ENT1CNOO   To CA-CUSTOMER-NUM
@@ -241,6 +327,7 @@
                  Move CA-PHONE-HOME    to ENT1HP1I
                  Move CA-PHONE-MOBILE  to ENT1HP2I
                  Move CA-EMAIL-ADDRESS to ENT1HMOI
+                 PERFORM DISPLAY-POLICY-LIST
                  EXEC CICS SEND MAP ('SSMAPC1')
                            FROM(SSMAPC1O)
                            MAPSET ('SSMAP')
@@ -282,6 +369,103 @@
                  END-EXEC
                  GO TO ENDIT-STARTIT
 
+             WHEN '5'
+      * Add Policy - policy-level CRUD LINKed to GETAAVG the same way
+      * the batch side CALLs it, keyed off WSP-REQUEST-ID/ACTION-CODE.
+                 Initialize WS-POLICY-PARMS
+                 Move '0AVCUS'   To WSP-REQUEST-ID
+                 Move ENT1CNOO   To WSP-CUST-NUMBER
+                 Move '4'        To WSP-ACTION-CODE
+                 Move ENT1PTYI   To WSP-POLICY-TYPE
+
+                 EXEC CICS LINK PROGRAM('GETAAVG')
+                           COMMAREA(WS-POLICY-PARMS)
+                           LENGTH(LENGTH OF WS-POLICY-PARMS)
+                 END-EXEC
+
+                 IF WSP-STATUS-CODE > '00'
+                   Move 'Error Adding Policy' To ERRFLDO
+                   GO TO ERROR-OUT
+                 END-IF
+
+                 Move WSP-POLICY-NUM To ENT1PNOI
+                 Move ' '            To ENT1OPTI
+                 Move 'Policy Added' To ERRFLDO
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+             WHEN '6'
+      * Inquire Policy
+                 Initialize WS-POLICY-PARMS
+                 Move '0AVCUS'   To WSP-REQUEST-ID
+                 Move ENT1CNOO   To WSP-CUST-NUMBER
+                 Move '5'        To WSP-ACTION-CODE
+                 Move ENT1PNOI   To WSP-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('GETAAVG')
+                           COMMAREA(WS-POLICY-PARMS)
+                           LENGTH(LENGTH OF WS-POLICY-PARMS)
+                 END-EXEC
+
+                 IF WSP-STATUS-CODE > '00'
+                   GO TO NO-DATA
+                 END-IF
+
+                 Move WSP-POLICY-TYPE    To ENT1PTYI
+                 Move WSP-POLICY-PREMIUM To WS-PL-PREMIUM-EDIT
+                 Move WS-PL-PREMIUM-EDIT To ENT1PPRI
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+             WHEN '7'
+      * Delete Policy - confirm the same way option 3 confirms a
+      * customer delete before the LINK is made.
+                 Move Space             To ENT1CNFI
+                 Move 'Confirm delete - enter Y and ENTER'
+                   To  ERRFLDO
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('SSMAPC1')
+                           INTO(SSMAPC1I) ASIS
+                           MAPSET('SSMAP') END-EXEC
+
+                 IF ENT1CNFI NOT = 'Y'
+                   Move 'Delete cancelled' To ERRFLDO
+                   GO TO ERROR-OUT
+                 END-IF
+
+                 Initialize WS-POLICY-PARMS
+                 Move '0AVCUS'   To WSP-REQUEST-ID
+                 Move ENT1CNOO   To WSP-CUST-NUMBER
+                 Move '6'        To WSP-ACTION-CODE
+                 Move ENT1PNOI   To WSP-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('GETAAVG')
+                           COMMAREA(WS-POLICY-PARMS)
+                           LENGTH(LENGTH OF WS-POLICY-PARMS)
+                 END-EXEC
+
+                 IF WSP-STATUS-CODE > '00'
+                   Move 'Error Deleting Policy' To ERRFLDO
+                   GO TO ERROR-OUT
+                 END-IF
+
+                 Move ' '              To ENT1OPTI
+                 Move 'Policy Deleted' To ERRFLDO
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
              WHEN OTHER
 
                  Move 'Please enter a valid option'
@@ -336,6 +520,10 @@
            Move 'Error Updating Customer'          To  ERRFLDO.
            Go To ERROR-OUT.
 
+       NO-DEL.
+           Move 'Error Deleting Customer'          To  ERRFLDO.
+           Go To ERROR-OUT.
+
        NO-ADD.
            Move 'Error Adding Customer'            To  ERRFLDO.
            Go To ERROR-OUT.
@@ -355,6 +543,29 @@
            Initialize COMM-AREA.
 
            GO TO ENDIT-STARTIT.
+      *================================================================*
+      * Moves the policy list a customer inquiry (01ICUS/01UCUS) came *
+      * back with onto the ENT1PLI OCCURS 5 group on SSMAPC1 - only   *
+      * the first five entries of CA-POLICY-DETAILS are shown per     *
+      * page; unused lines are blanked out.                           *
+      *================================================================*
+       DISPLAY-POLICY-LIST.
+
+           PERFORM VARYING WS-PL-IDX FROM 1 BY 1 UNTIL WS-PL-IDX > 5
+              IF WS-PL-IDX <= CA-NUM-POLICIES
+                 MOVE CA-POL-TYPE(WS-PL-IDX)    TO ENT1PLTI(WS-PL-IDX)
+                 MOVE CA-POL-NUM(WS-PL-IDX)     TO ENT1PLNI(WS-PL-IDX)
+                 MOVE CA-POL-PREMIUM(WS-PL-IDX) TO WS-PL-PREMIUM-EDIT
+                 MOVE WS-PL-PREMIUM-EDIT        TO ENT1PLPI(WS-PL-IDX)
+              ELSE
+                 MOVE SPACES TO ENT1PLTI(WS-PL-IDX)
+                 MOVE SPACES TO ENT1PLNI(WS-PL-IDX)
+                 MOVE SPACES TO ENT1PLPI(WS-PL-IDX)
+              END-IF
+           END-PERFORM.
+
+           EXIT.
+
       *--------------------------------------------------------------*
        READ-LOGIC.
            INITIALIZE WS-HEADER.
@@ -366,7 +577,19 @@
       * Check commarea and obtain required details                     *
       *----------------------------------------------------------------*
            IF EIBCALEN IS EQUAL TO ZERO
-               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+      *===========================================================*
+      * No commarea means no customer/policy number is available  *
+      * yet and this isn't a DB2 error, so set EM-CUSNUM/EM-POLNUM/*
+      * EM-SQLRC individually instead of clobbering the whole      *
+      * EM-VARIABLE group (and its ' CNUM='/' PNUM='/' SQLCODE='   *
+      * labels) with one free-text MOVE - LGEXCRPT.jcl's SORT and  *
+      * LGEXCRPT.cbl's control break both key on EM-SQLRC staying  *
+      * valid numeric content, not leftover/blank bytes.            *
+      *===========================================================*
+               MOVE SPACES          TO EM-CUSNUM
+               MOVE SPACES          TO EM-POLNUM
+               MOVE 'NO COMMAREA'   TO EM-SQLREQ
+               MOVE 0               TO EM-SQLRC
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
            END-IF
@@ -391,26 +614,81 @@
 
            PERFORM GET-CUSTOMER-INFO.
 
+      *================================================================*
+      * This used to walk GENAWMQC from Item(1) via Next on every      *
+      * customer transaction looking for an 'MQHIT=' entry anywhere in *
+      * the queue (Item(1) itself was only ever read to confirm the    *
+      * queue was non-empty before the Next loop started at Item(2)),  *
+      * which got slower on every transaction as the queue grew.  That *
+      * full-queue detection is preserved here - every item is still   *
+      * eventually inspected and a hit is still sticky once found -    *
+      * but MQ-Scan-Control remembers how many GENAWMQC items were     *
+      * already scanned (and whether a hit was already found), so a    *
+      * transaction only pays for scanning items that arrived since    *
+      * the last one, not the whole queue every time.                  *
+      *================================================================*
        GET-CUSTOMER-INFO.
 
            Move 0 To MQ-Hit
-           Exec CICS ReadQ TS Queue(MQ-Control)
-                     Into(MQ-Read-Record)
+           Move 'N' To WS-MQI-QUEUE-EXISTS
+
+           Exec CICS ReadQ TS Queue(MQ-Scan-Control)
+                     Into(MQ-Scan-State)
                      Resp(WS-RESP)
                      Item(1)
            End-Exec.
+
            If WS-RESP = DFHRESP(NORMAL)
-              Perform With Test after Until WS-RESP > 0
-                 Exec CICS ReadQ TS Queue(MQ-Control)
-                     Into(MQ-Read-Record)
-                     Resp(WS-RESP)
-                     Next
-                 End-Exec
-                 If WS-RESP = DFHRESP(NORMAL) And
-                      MQ-Read-Record(1:6) = 'MQHIT='
-                      Move 1 To MQ-Hit
+              Move 'Y' To WS-MQI-QUEUE-EXISTS
+           Else
+              Move 0   To MQI-LAST-ITEM
+              Move 'N' To MQI-HIT-FLAG
+           End-If.
+
+           If MQI-HIT-FOUND
+              Move 1 To MQ-Hit
+           Else
+              Exec CICS INQUIRE TSQUEUE(MQ-Control)
+                        ITEMCOUNT(WS-MQ-ITEM-COUNT)
+                        RESP(WS-RESP)
+              End-Exec
+
+              If WS-RESP = DFHRESP(NORMAL) And
+                 WS-MQ-ITEM-COUNT > MQI-LAST-ITEM
+                 If MQI-LAST-ITEM < 1
+                    Move 1 To WS-MQ-IDX
+                 Else
+                    Move MQI-LAST-ITEM To WS-MQ-IDX
+                    Add 1 To WS-MQ-IDX
                  End-If
-              End-Perform
+
+                 Perform Until WS-MQ-IDX > WS-MQ-ITEM-COUNT
+                                 Or MQ-Hit = 1
+      * Item(1) is GENAWMQC's own non-empty marker, never the hit
+      * marker itself - only items 2 and beyond are inspected, the
+      * same starting point the old Item(1)/Next loop used.
+                    If WS-MQ-IDX > 1
+                       Exec CICS ReadQ TS Queue(MQ-Control)
+                                 Into(MQ-Read-Record)
+                                 Item(WS-MQ-IDX)
+                                 Resp(WS-RESP)
+                       End-Exec
+                       If WS-RESP = DFHRESP(NORMAL) And
+                          MQ-Read-Record(1:6) = 'MQHIT='
+                          Move 1 To MQ-Hit
+                       End-If
+                    End-If
+                    Add 1 To WS-MQ-IDX
+                 End-Perform
+
+                 Move WS-MQ-ITEM-COUNT To MQI-LAST-ITEM
+              End-If
+
+              If MQ-Hit = 1
+                 Move 'Y' To MQI-HIT-FLAG
+              End-If
+
+              PERFORM WRITE-MQ-SCAN-STATE
            End-If.
 
            If MQ-Hit = 0
@@ -419,6 +697,7 @@
                  LENGTH(32500)
              END-EXEC
            Else
+             PERFORM WRITE-MQ-AUDIT
              EXEC CICS LINK Program('AAAAAAAA')
                  Commarea(COMM-AREA)
                  LENGTH(32500)
@@ -427,6 +706,55 @@
 
            EXIT.
 
+      *================================================================*
+      * Persist the delta-scan checkpoint for GENAWMQC so the next     *
+      * customer transaction picks up scanning where this one left off *
+      * instead of starting over from Item(2).                          *
+      *================================================================*
+       WRITE-MQ-SCAN-STATE.
+
+           If MQI-QUEUE-EXISTS
+              Exec CICS WRITEQ TS Queue(MQ-Scan-Control)
+                        From(MQ-Scan-State)
+                        Item(1)
+                        REWRITE
+                        Resp(WS-RESP)
+              End-Exec
+           Else
+              Exec CICS WRITEQ TS Queue(MQ-Scan-Control)
+                        From(MQ-Scan-State)
+                        Resp(WS-RESP)
+              End-Exec
+           End-If.
+
+           EXIT.
+
+      *================================================================*
+      * Audit trail for customer inquiries diverted to the AAAAAAAA    *
+      * stub because GENAWMQC held an MQHIT= marker, so it is possible *
+      * afterwards to tell which lookups never hit LGICDB01/the real   *
+      * database.                                                       *
+      *================================================================*
+       WRITE-MQ-AUDIT.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           MOVE WS-DATE         TO MQA-DATE
+           MOVE WS-TIME         TO MQA-TIME
+           MOVE CA-CUSTOMER-NUM TO MQA-CUSNUM
+
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(MQ-AUDIT-MSG)
+                     LENGTH(LENGTH OF MQ-AUDIT-MSG)
+           END-EXEC.
+
+           EXIT.
+
       *================================================================*
       * Procedure to write error message to Queues                     *
       *   message will include Date, Time, Program Name, Customer      *
@@ -451,12 +779,14 @@
            IF EIBCALEN > 0 THEN
              IF EIBCALEN < 91 THEN
                MOVE COMM-AREA(1:EIBCALEN) TO CA-DATA
+               PERFORM MASK-COMMAREA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
                END-EXEC
              ELSE
                MOVE COMM-AREA(1:90) TO CA-DATA
+               PERFORM MASK-COMMAREA-DATA
                EXEC CICS LINK PROGRAM('LGSTSQ')
                          COMMAREA(CA-ERROR-MSG)
                          LENGTH(LENGTH OF CA-ERROR-MSG)
@@ -465,69 +795,127 @@
            END-IF.
            EXIT.
 
+      *================================================================*
+      * Encipher the raw commarea bytes just moved into CA-DATA before  *
+      * WRITE-ERROR-MESSAGE sends them to LGSTSQ, so customer PII       *
+      * carried in the commarea (name, address, phone, email) never     *
+      * reaches the error queue in the clear.  A masking key is         *
+      * generated once per transaction and reused for the rest of it.   *
+      *================================================================*
+       MASK-COMMAREA-DATA.
+
+           IF NOT WS-MASK-KEY-IS-SET
+              PERFORM GENERATE-MASK-KEY
+           END-IF
+
+           MOVE SPACES TO WS-MASK-CLEAR-TEXT
+           MOVE CA-DATA TO WS-MASK-CLEAR-TEXT(1:90)
+
+           CALL 'CSNBENC' USING WS-MASK-RETURN-CODE
+                                 WS-MASK-REASON-CODE
+                                 WS-MASK-EXIT-DATA-LEN
+                                 WS-MASK-EXIT-DATA
+                                 WS-MASK-DATA-KEY-ID
+                                 WS-MASK-TEXT-LENGTH
+                                 WS-MASK-CLEAR-TEXT
+                                 WS-MASK-ICV
+                                 WS-MASK-RULE-COUNT
+                                 WS-MASK-RULE-ARRAY
+                                 WS-MASK-PAD
+                                 WS-MASK-CHAIN-VECTOR
+                                 WS-MASK-CIPHER-TEXT
+
+           IF WS-MASK-RETURN-CODE = 0 AND WS-MASK-REASON-CODE = 0
+              MOVE WS-MASK-CIPHER-TEXT(1:90) TO CA-DATA
+           ELSE
+              DISPLAY 'WARNING - PII MASKING FAILED, RC/RS:'
+                      WS-MASK-RETURN-CODE WS-MASK-REASON-CODE
+              MOVE ALL '*' TO CA-DATA
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+      * One-time-per-transaction ICSF data key for MASK-COMMAREA-DATA. *
+      *================================================================*
+       GENERATE-MASK-KEY.
+
+           CALL 'CSNBKGN' USING WS-MASK-RETURN-CODE
+                                 WS-MASK-REASON-CODE
+                                 WS-MASK-EXIT-DATA-LEN
+                                 WS-MASK-EXIT-DATA
+                                 WS-MASK-KEY-FORM
+                                 WS-MASK-KEY-LENGTH
+                                 WS-MASK-DATA-KEY-TYPE
+                                 WS-MASK-NULL-KEY-TYPE
+                                 WS-MASK-KEK-KEY-ID-1
+                                 WS-MASK-KEK-KEY-ID-2
+                                 WS-MASK-DATA-KEY-ID
+                                 WS-MASK-NULL-KEY-ID
+
+           IF WS-MASK-RETURN-CODE = 0 AND WS-MASK-REASON-CODE = 0
+              SET WS-MASK-KEY-IS-SET TO TRUE
+           ELSE
+              DISPLAY 'WARNING - PII MASK KEY GENERATION FAILED, RC/RS:'
+                      WS-MASK-RETURN-CODE WS-MASK-REASON-CODE
+           END-IF.
 
+           EXIT.
+
+
+      *================================================================*
+      * Maintain the low/high customer-number-ever-added range in the *
+      * GENACNTL VSAM KSDS (one fixed record keyed by GENACNTL-KEY).  *
+      * VSAM exclusive control (READ ... UPDATE) serializes concurrent*
+      * adds in place of the old ENQ/DEQ on the TS queue name, and    *
+      * the record survives a CICS cold start.                        *
+      *================================================================*
        WRITE-GENACNTL.
 
-           EXEC CICS ENQ Resource(STSQ-NAME)
-                         Length(Length Of STSQ-NAME)
+           EXEC CICS READ FILE(GENACNTL-FILE)
+                     INTO(GENACNTL-RECORD)
+                     RIDFLD(GENACNTL-KEY)
+                     RESP(WS-RESP)
+                     UPDATE
            END-EXEC.
-           Move 'Y' To WS-FLAG-TSQH
-           Move 1   To WS-Item-Count
-           Exec CICS ReadQ TS Queue(STSQ-NAME)
-                     Into(READ-MSG)
-                     Resp(WS-RESP)
-                     Item(1)
-           End-Exec.
-           If WS-RESP = DFHRESP(NORMAL)
-              Perform With Test after Until WS-RESP > 0
-                 Exec CICS ReadQ TS Queue(STSQ-NAME)
-                     Into(READ-MSG)
-                     Resp(WS-RESP)
-                     Next
-                 End-Exec
-                 Add 1 To WS-Item-Count
-                 If WS-RESP = DFHRESP(NORMAL) And
-                      Read-Msg-Msg(1:13) = 'HIGH CUSTOMER'
-                      Move CA-Customer-Num To Write-Msg-High
-                      Move Space to WS-FLAG-TSQH
-                      Exec CICS WriteQ TS Queue(STSQ-NAME)
-                          From(Write-Msg-H)
-                          Length(F24)
-                          Resp(WS-RESP)
-                          ReWrite
-                          Item(WS-Item-Count)
-                      End-Exec
-                      MOVE 99 To WS-RESP
-                 End-If
-              End-Perform
-           End-If.
-      *
-      *
-           If WS-FLAG-TSQH = 'Y'
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-E)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(20)
-             END-EXEC
-             Move CA-Customer-Num To Write-Msg-Low
-             Move CA-Customer-Num To Write-Msg-High
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-L)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(23)
-             END-EXEC
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-H)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(24)
-             END-EXEC
-           End-If.
 
-           EXEC CICS DEQ Resource(STSQ-NAME)
-                         Length(Length Of STSQ-NAME)
-           END-EXEC.
+           EVALUATE WS-RESP
+             WHEN DFHRESP(NORMAL)
+               IF CA-CUSTOMER-NUM < GENACNTL-LOW
+                 MOVE CA-CUSTOMER-NUM TO GENACNTL-LOW
+               END-IF
+               IF CA-CUSTOMER-NUM > GENACNTL-HIGH
+                 MOVE CA-CUSTOMER-NUM TO GENACNTL-HIGH
+               END-IF
+               EXEC CICS REWRITE FILE(GENACNTL-FILE)
+                         FROM(GENACNTL-RECORD)
+                         RESP(WS-RESP)
+               END-EXEC
+
+             WHEN DFHRESP(NOTFND)
+               MOVE GENACNTL-KEY    TO GENACNTL-REC-KEY
+               MOVE CA-CUSTOMER-NUM TO GENACNTL-LOW
+               MOVE CA-CUSTOMER-NUM TO GENACNTL-HIGH
+               EXEC CICS WRITE FILE(GENACNTL-FILE)
+                         FROM(GENACNTL-RECORD)
+                         RIDFLD(GENACNTL-KEY)
+                         RESP(WS-RESP)
+               END-EXEC
+
+             WHEN OTHER
+      *===========================================================*
+      * Set EM-CUSNUM/EM-POLNUM/EM-SQLRC individually instead of   *
+      * clobbering the whole EM-VARIABLE group - EM-SQLRC carries  *
+      * the actual CICS RESP code that caused this (there is no    *
+      * DB2 SQLCODE for a VSAM file error), so LGEXCRPT's SQLCODE  *
+      * control break groups this error type meaningfully instead  *
+      * of on leftover/blank bytes.                                 *
+      *===========================================================*
+               MOVE CA-CUSTOMER-NUM  TO EM-CUSNUM
+               MOVE SPACES           TO EM-POLNUM
+               MOVE 'GENACNTL ERROR' TO EM-SQLREQ
+               MOVE WS-RESP          TO EM-SQLRC
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
 
            EXIT.
