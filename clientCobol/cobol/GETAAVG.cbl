@@ -39,6 +39,8 @@
           05 WS-CUSTOMER-NUMBER  PIC S9(09) COMP-5.
           05 WS-E-SUMASSURED     PIC S9(09) COMP.
           05 WS-H-VALUE          PIC S9(09) COMP.
+          05 WS-C-PREMIUM        PIC S9(09) COMP.
+          05 WS-POLICY-PREMIUM   PIC S9(07)V99 COMP-3.
           05 WS-STATUS-CODE      PIC  X(02) .
           05 LGAC-NCS            PIC  X(02) VALUE 'ON'.
           05 DB2-BROKERID-INT    PIC S9(09) COMP.
@@ -62,8 +64,24 @@
            05 IN-CUST-NUMBER      PIC 9(10).
            05 IN-OVERPAID-FLAG    PIC X(01).
            05 IN-ACTION-CODE      PIC X(01).
+           05 IN-FIRSTNAME        PIC X(10).
+           05 IN-LASTNAME         PIC X(10).
+           05 IN-DATEOFBIRTH      PIC X(10).
+           05 IN-HOUSENAME        PIC X(20).
+           05 IN-HOUSENUMBER      PIC X(04).
+           05 IN-POSTCODE         PIC X(08).
+           05 IN-PHONE-MOBILE     PIC X(10).
+           05 IN-PHONE-HOME       PIC X(10).
+           05 IN-EMAIL-ADDRESS    PIC X(30).
            05 OUT-PREMIUM         PIC S9(09) COMP-5.
            05 OUT-STATUS-CODE     PIC X(02).
+      * Single-policy CRUD fields (IN-ACTION-CODE 4/5/6 under 0AVCUS -
+      * Add/Inquire/Delete Policy) - appended after OUT-STATUS-CODE
+      * the same way WS-POLICY-PARMS appends WSP-POLICY-* after
+      * WSP-STATUS-CODE.
+           05 IN-POLICY-NUM       PIC 9(09).
+           05 IN-POLICY-TYPE      PIC X(01).
+           05 IN-POLICY-PREMIUM   PIC S9(07)V99.
 
 
        PROCEDURE DIVISION USING WS-IN-REC.
@@ -147,6 +165,18 @@
       * Delete dummy customer
                 PERFORM DELETE-CUSTOMER-POLICY
 
+            WHEN IN-ACTION-CODE = '4'
+      * Add a single policy (LGTESTC1 menu option 5)
+                PERFORM 3500-ADD-POLICY
+
+            WHEN IN-ACTION-CODE = '5'
+      * Inquire on a single policy (LGTESTC1 menu option 6)
+                PERFORM 3600-INQUIRE-POLICY
+
+            WHEN IN-ACTION-CODE = '6'
+      * Delete a single policy (LGTESTC1 menu option 7)
+                PERFORM 3700-DELETE-POLICY
+
            END-EVALUATE.
       *    PERFORM 3000-EXIT.
 
@@ -160,15 +190,15 @@
       *================================================================*
       * Insert row into Customer table based on customer number        *
       *================================================================*
-           MOVE 'JOHN'          TO DB2-FIRSTNAME
-           MOVE 'DOE'           TO DB2-LASTNAME
-           MOVE '1950-01-01'    TO DB2-DATEOFBIRTH
-           MOVE 'XXX'           TO DB2-HOUSENAME
-           MOVE '1231'          TO DB2-HOUSENUMBER
-           MOVE '32112'         TO DB2-POSTCODE
-           MOVE '1111122222'    TO DB2-PHONE-MOBILE
-           MOVE '1111122222'    TO DB2-PHONE-HOME
-           MOVE 'johndoe@abc.com'
+           MOVE IN-FIRSTNAME    TO DB2-FIRSTNAME
+           MOVE IN-LASTNAME     TO DB2-LASTNAME
+           MOVE IN-DATEOFBIRTH  TO DB2-DATEOFBIRTH
+           MOVE IN-HOUSENAME    TO DB2-HOUSENAME
+           MOVE IN-HOUSENUMBER  TO DB2-HOUSENUMBER
+           MOVE IN-POSTCODE     TO DB2-POSTCODE
+           MOVE IN-PHONE-MOBILE TO DB2-PHONE-MOBILE
+           MOVE IN-PHONE-HOME   TO DB2-PHONE-HOME
+           MOVE IN-EMAIL-ADDRESS
                                 TO DB2-EMAIL-ADDRESS
 
            IF LGAC-NCS = 'ON'
@@ -311,33 +341,319 @@
            EXIT.
 
       *================================================================*
-      * Delete appropriate row from policy table                       *
-      *  because of FOREIGN KEY definitions the delete should be       *
-      *  propagated to the appropriate 'policy type' table             *
+      * Delete every policy row for a customer - one row at a time via *
+      * a cursor rather than a set-based DELETE, so each policy number *
+      * and type is known and can be audited as it is removed (see    *
+      * WRITE-POLICY-DELETE-AUDIT).  Because of FOREIGN KEY            *
+      * definitions the delete should be propagated to the             *
+      * appropriate 'policy type' table                                *
       *================================================================*
        DELETE-CUSTOMER-POLICY.
 
+           MOVE '00' TO WS-STATUS-CODE
 
            EXEC SQL
-             DELETE
+             DECLARE POLDEL-CURSOR CURSOR FOR
+             SELECT POLICYNUMBER, POLICYTYPE
                FROM POLICY
-               WHERE CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+              WHERE CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+              FOR UPDATE OF POLICYTYPE
+           END-EXEC
+
+           EXEC SQL OPEN POLDEL-CURSOR END-EXEC
+
+           EXEC SQL
+             FETCH POLDEL-CURSOR
+             INTO :DB2-POLICYNUM-INT, :DB2-POLICYTYPE
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL
+                DELETE FROM POLICY
+                WHERE CURRENT OF POLDEL-CURSOR
+              END-EXEC
+
+              IF SQLCODE = 0
+                 MOVE DB2-POLICYNUM-INT TO DB2-POLICYNUMBER
+                 PERFORM WRITE-POLICY-DELETE-AUDIT
+              ELSE
+                 MOVE '90' TO WS-STATUS-CODE
+              END-IF
+
+              EXEC SQL
+                FETCH POLDEL-CURSOR
+                INTO :DB2-POLICYNUM-INT, :DB2-POLICYTYPE
+              END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL CLOSE POLDEL-CURSOR END-EXEC
+           .
+
+           EXIT.
+
+      *================================================================*
+      * Audit trail for policy deletion (req: write customer number,   *
+      * policy number, policy type and a timestamp every time a policy *
+      * is removed, whether that happens one at a time from            *
+      * 3700-DELETE-POLICY or in bulk from DELETE-CUSTOMER-POLICY).    *
+      * A failed audit insert is logged but does not fail the delete   *
+      * itself - the policy row is already gone by the time this runs.*
+      *================================================================*
+       WRITE-POLICY-DELETE-AUDIT.
+
+           EXEC SQL
+             INSERT INTO POLICYAUDIT
+                       ( CUSTOMERNUMBER,
+                         POLICYNUMBER,
+                         POLICYTYPE,
+                         DELETEDTIMESTAMP )
+                VALUES ( :WS-CUSTOMER-NUMBER,
+                         :DB2-POLICYNUMBER,
+                         :DB2-POLICYTYPE,
+                         CURRENT TIMESTAMP )
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'WARNING - POLICY DELETE AUDIT INSERT FAILED:'
+                      SQLCODE
+           END-IF
+           .
+
+           EXIT.
+
+      *================================================================*
+      * Add a single policy for a customer (LGTESTC1 menu option 5).  *
+      * Modelled on INSERT-CUSTOMER-POLICY's dummy insert but takes    *
+      * the policy type from the caller instead of hardcoding 'M', and *
+      * hands the generated policy number back on IN-POLICY-NUM.      *
+      *================================================================*
+       3500-ADD-POLICY.
+
+           MOVE '1900-01-01'   TO DB2-ISSUEDATE
+           MOVE '2999-01-01'   TO DB2-EXPIRYDATE
+           MOVE IN-POLICY-TYPE TO DB2-POLICYTYPE
+           MOVE 0              TO DB2-BROKERID
+           MOVE 'DUMMY'        TO DB2-BROKERSREF
+           MOVE 0              TO DB2-PAYMENT
+
+           MOVE DB2-BROKERID TO DB2-BROKERID-INT
+           MOVE DB2-PAYMENT  TO DB2-PAYMENT-INT
+
+           EXEC SQL
+             INSERT INTO POLICY
+                       ( POLICYNUMBER,
+                         CUSTOMERNUMBER,
+                         ISSUEDATE,
+                         EXPIRYDATE,
+                         POLICYTYPE,
+                         LASTCHANGED,
+                         BROKERID,
+                         BROKERSREFERENCE,
+                         PAYMENT           )
+                VALUES ( DEFAULT,
+                         :WS-CUSTOMER-NUMBER,
+                         :DB2-ISSUEDATE,
+                         :DB2-EXPIRYDATE,
+                         :DB2-POLICYTYPE,
+                         CURRENT TIMESTAMP,
+                         :DB2-BROKERID-INT,
+                         :DB2-BROKERSREF,
+                         :DB2-PAYMENT-INT      )
            END-EXEC
 
-      *    Treat SQLCODE 0 and SQLCODE 100 (record not found) as
-      *    successful - end result is record does not exist
            EVALUATE SQLCODE
-              WHEN 0
-              WHEN 100
-               CONTINUE
-              WHEN OTHER
-               MOVE '90' TO WS-STATUS-CODE
-               PERFORM 9000-END-PARA
+             WHEN 0
+                EXEC SQL
+                  SET :DB2-POLICYNUM-INT = IDENTITY_VAL_LOCAL()
+                END-EXEC
+                MOVE DB2-POLICYNUM-INT TO IN-POLICY-NUM
+                PERFORM 3550-ADD-POLICY-SUBTYPE
+             WHEN -530
+                MOVE '70' TO WS-STATUS-CODE
+                PERFORM 9000-END-PARA
+             WHEN OTHER
+                MOVE '90' TO WS-STATUS-CODE
+                PERFORM 9000-END-PARA
            END-EVALUATE
            .
 
            EXIT.
 
+      *================================================================*
+      * Every average-premium query (3100/3200/3300/3400) INNER JOINs *
+      * POLICY to the type-specific subtype table, so a policy added   *
+      * without a matching subtype row is invisible to them and has no *
+      * stored premium.  Insert the subtype row for the just-created   *
+      * POLICYNUMBER in the same unit of work, carrying IN-POLICY-     *
+      * PREMIUM into the column each subtype uses for it (MOTOR/       *
+      * COMMERCIAL.PREMIUM, ENDOWMENT.SUMASSURED, HOUSE.VALUE).        *
+      *================================================================*
+       3550-ADD-POLICY-SUBTYPE.
+
+           MOVE IN-POLICY-PREMIUM TO DB2-PREMIUM
+
+           EVALUATE DB2-POLICYTYPE
+             WHEN 'M'
+                EXEC SQL
+                   INSERT INTO MOTOR ( POLICYNUMBER, PREMIUM )
+                   VALUES ( :DB2-POLICYNUM-INT, :DB2-PREMIUM )
+                END-EXEC
+             WHEN 'E'
+                EXEC SQL
+                   INSERT INTO ENDOWMENT ( POLICYNUMBER, SUMASSURED )
+                   VALUES ( :DB2-POLICYNUM-INT, :DB2-PREMIUM )
+                END-EXEC
+             WHEN 'H'
+                EXEC SQL
+                   INSERT INTO HOUSE ( POLICYNUMBER, VALUE )
+                   VALUES ( :DB2-POLICYNUM-INT, :DB2-PREMIUM )
+                END-EXEC
+             WHEN 'C'
+                EXEC SQL
+                   INSERT INTO COMMERCIAL ( POLICYNUMBER, PREMIUM )
+                   VALUES ( :DB2-POLICYNUM-INT, :DB2-PREMIUM )
+                END-EXEC
+           END-EVALUATE
+
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE '00' TO WS-STATUS-CODE
+             WHEN OTHER
+                MOVE '90' TO WS-STATUS-CODE
+                PERFORM 9000-END-PARA
+           END-EVALUATE
+           .
+
+           EXIT.
+
+      *================================================================*
+      * Inquire on a single policy (LGTESTC1 menu option 6) - looks up *
+      * the policy type then the type-specific premium/value, the same *
+      * columns 3100/3200/3300/3400 already read for the average-      *
+      * premium requests, keyed on one POLICYNUMBER instead of an      *
+      * aggregate across every policy a customer holds.                *
+      *================================================================*
+       3600-INQUIRE-POLICY.
+
+           MOVE IN-POLICY-NUM TO DB2-POLICYNUM-INT
+
+           EXEC SQL
+              SELECT POLICYTYPE INTO :DB2-POLICYTYPE
+              FROM POLICY
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE DB2-POLICYTYPE TO IN-POLICY-TYPE
+                PERFORM 3650-GET-POLICY-PREMIUM
+             WHEN 100
+                MOVE '02' TO WS-STATUS-CODE
+             WHEN OTHER
+                MOVE '16' TO WS-STATUS-CODE
+                PERFORM 9000-END-PARA
+           END-EVALUATE
+           .
+
+           EXIT.
+
+      *================================================================*
+      * Looks up the type-specific premium/value row for the policy    *
+      * found by 3600-INQUIRE-POLICY.  Checks SQLCODE the same way     *
+      * 3400-GET-COMMERCIAL does (req005) - WHEN 100 means the subtype *
+      * row is missing (a policy added without one, or a corrupt       *
+      * POLICYTYPE) and must not report the caller's prior/stale       *
+      * WS-POLICY-PREMIUM as success.                                  *
+      *================================================================*
+       3650-GET-POLICY-PREMIUM.
+
+           EVALUATE DB2-POLICYTYPE
+             WHEN 'M'
+                EXEC SQL
+                   SELECT PREMIUM INTO :WS-POLICY-PREMIUM
+                   FROM MOTOR
+                   WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                END-EXEC
+             WHEN 'E'
+                EXEC SQL
+                   SELECT SUMASSURED INTO :WS-POLICY-PREMIUM
+                   FROM ENDOWMENT
+                   WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                END-EXEC
+             WHEN 'H'
+                EXEC SQL
+                   SELECT VALUE INTO :WS-POLICY-PREMIUM
+                   FROM HOUSE
+                   WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                END-EXEC
+             WHEN 'C'
+                EXEC SQL
+                   SELECT PREMIUM INTO :WS-POLICY-PREMIUM
+                   FROM COMMERCIAL
+                   WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                END-EXEC
+             WHEN OTHER
+                MOVE 0 TO WS-POLICY-PREMIUM
+           END-EVALUATE
+
+           EVALUATE SQLCODE
+             WHEN 0
+                MOVE WS-POLICY-PREMIUM TO IN-POLICY-PREMIUM
+                MOVE '00' TO WS-STATUS-CODE
+             WHEN 100
+                MOVE 0 TO IN-POLICY-PREMIUM
+                MOVE '02' TO WS-STATUS-CODE
+             WHEN OTHER
+                MOVE '16' TO WS-STATUS-CODE
+                PERFORM 9000-END-PARA
+           END-EVALUATE
+           .
+
+           EXIT.
+
+      *================================================================*
+      * Delete a single policy by number (LGTESTC1 menu option 7) -    *
+      * looks the policy up first (to get its type for the audit       *
+      * record) rather than deleting blind, and only ever removes a    *
+      * policy owned by the calling customer number.                   *
+      *================================================================*
+       3700-DELETE-POLICY.
+
+           MOVE IN-POLICY-NUM TO DB2-POLICYNUM-INT
+
+           EXEC SQL
+              SELECT POLICYTYPE INTO :DB2-POLICYTYPE
+              FROM POLICY
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 DELETE FROM POLICY
+                 WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+                   AND CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+              END-EXEC
+
+              EVALUATE SQLCODE
+                WHEN 0
+                   MOVE DB2-POLICYNUM-INT TO DB2-POLICYNUMBER
+                   PERFORM WRITE-POLICY-DELETE-AUDIT
+                   MOVE '00' TO WS-STATUS-CODE
+                WHEN OTHER
+                   MOVE '90' TO WS-STATUS-CODE
+                   PERFORM 9000-END-PARA
+              END-EVALUATE
+           ELSE
+              MOVE '02' TO WS-STATUS-CODE
+           END-IF
+           .
+
+           EXIT.
+
 
        3100-GET-AVG-MOT-PREMIUM.
 
@@ -363,6 +679,7 @@
               EVALUATE SQLCODE
                WHEN 0
                     MOVE '00' TO WS-STATUS-CODE
+                    MOVE WS-AVG-PREMIUM TO OUT-PREMIUM
                WHEN 100
                     MOVE '02' TO WS-STATUS-CODE
                     PERFORM 9000-END-PARA
@@ -428,6 +745,8 @@
                 MOVE WS-E-SUMASSURED TO OUT-PREMIUM
                 DISPLAY 'NO AVG PREMIUM FOR ENDOWMENT POLICY!'
                 MOVE '01' TO WS-STATUS-CODE
+                PERFORM 4000-CHECK-IF-OVERPAID
+      *            THRU 4000-EXIT
            WHEN 100
                 MOVE '02' TO WS-STATUS-CODE
            WHEN OTHER
@@ -462,13 +781,15 @@
                 MOVE WS-H-VALUE TO OUT-PREMIUM
                 DISPLAY 'NO AVG PREMIUM FOR HOUSING POLICY!'
                 MOVE '01' TO WS-STATUS-CODE
+                PERFORM 4000-CHECK-IF-OVERPAID
+      *            THRU 4000-EXIT
            WHEN 100
                 MOVE '02' TO WS-STATUS-CODE
            WHEN OTHER
                 MOVE '16' TO WS-STATUS-CODE
                 PERFORM 9000-END-PARA
            END-EVALUATE
-      *    PERFORM 3300-EXIT 
+      *    PERFORM 3300-EXIT
            .
       *3300-EXIT.
            EXIT.
@@ -478,8 +799,8 @@
        3400-GET-COMMERCIAL.
 
            EXEC SQL
-                SELECT CUSTOMER
-                INTO :DB2-CUSTOMER
+                SELECT COMM.PREMIUM
+                INTO :WS-C-PREMIUM
                 FROM CUSTOMER CUST
                 INNER JOIN POLICY POL
                 ON POL.CUSTOMERNUMBER = CUST.CUSTOMERNUMBER
@@ -492,16 +813,18 @@
 
            EVALUATE SQLCODE
            WHEN 0
-                MOVE DB2-CUSTOMER TO OUT-PREMIUM
+                MOVE WS-C-PREMIUM TO OUT-PREMIUM
                 DISPLAY 'NO AVG PREMIUM FOR COMMERCIAL POLICY!'
                 MOVE '01' TO WS-STATUS-CODE
+                PERFORM 4000-CHECK-IF-OVERPAID
+      *            THRU 4000-EXIT
            WHEN 100
                 MOVE '02' TO WS-STATUS-CODE
            WHEN OTHER
                 MOVE '16' TO WS-STATUS-CODE
                 PERFORM 9000-END-PARA
            END-EVALUATE
-      *    PERFORM 3400-EXIT 
+      *    PERFORM 3400-EXIT
            .
       *3400-EXIT.
            EXIT.
@@ -512,6 +835,9 @@
            EVALUATE IN-REQUEST-ID
 
              WHEN '0AVMOT'
+             WHEN '0AVEND'
+             WHEN '0AVHOU'
+             WHEN '0AVCOM'
                PERFORM 4100-CALC-RETURN-PREMIUM
       *           THRU 4100-EXIT
 
@@ -528,9 +854,7 @@
        4100-CALC-RETURN-PREMIUM.
 
            IF IN-OVERPAID-FLAG = 'Y'
-              COMPUTE OUT-PREMIUM = WS-AVG-PREMIUM * -1
-           ELSE
-              MOVE WS-AVG-PREMIUM TO OUT-PREMIUM
+              COMPUTE OUT-PREMIUM = OUT-PREMIUM * -1
            END-IF
            DISPLAY 'PREMIUM GETAAVG:' OUT-PREMIUM
       *    PERFORM 4100-EXIT 
