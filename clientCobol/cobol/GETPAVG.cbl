@@ -38,6 +38,30 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-OUT01.
 
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+
+      ******************************************************************
+      *  CHECKPOINT/RESTART                                            *
+      *  CHKPT-IN-FILE carries the last customer number successfully  *
+      *  written on a prior run of this job (OPTIONAL - absent on a   *
+      *  first/clean run).  CHKPT-OUT-FILE is written periodically so *
+      *  a restart of this same job step can pick up a fresh          *
+      *  checkpoint, the same way the scheduler would swap CHKPT-OUT  *
+      *  into CHKPT-IN for the next restart attempt.                   *
+      ******************************************************************
+           SELECT OPTIONAL CHKPT-IN-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CHKPT-IN.
+
+           SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CHKPT-OUT.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
@@ -46,7 +70,7 @@
        FD  INPUT01-FILE
            RECORDING MODE IS F.
 
-       01 IN-REC                 PIC X(20).
+       01 IN-REC                 PIC X(132).
 
       ******************************************************************
       *                 OUTPUT FILE                                    *
@@ -54,7 +78,26 @@
        FD  OUT01-FILE
            RECORDING MODE IS F
            DATA RECORD IS OUT-REC.
-       01 OUT-REC                PIC X(30).
+       01 OUT-REC                PIC X(47).
+
+      ******************************************************************
+      *          REJECTED-RECORD FILE                                  *
+      * One record per input record that GETAAVG could not process or  *
+      * that failed to write to OUT01-FILE, so a bad customer number   *
+      * does not stop the rest of the run.                             *
+      ******************************************************************
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REJ-REC.
+       01 REJ-REC                PIC X(30).
+
+       FD  CHKPT-IN-FILE
+           RECORDING MODE IS F.
+       01 CHKPT-IN-REC           PIC 9(10).
+
+       FD  CHKPT-OUT-FILE
+           RECORDING MODE IS F.
+       01 CHKPT-OUT-REC          PIC 9(10).
 
 
        WORKING-STORAGE SECTION.
@@ -64,6 +107,12 @@
              88 INP-OK                      VALUE '00'.
           05 FS-OUT01            PIC X(02)  VALUE SPACES.
              88 OUT-OK                      VALUE '00'.
+          05 FS-REJECT           PIC X(02)  VALUE SPACES.
+             88 REJ-OK                      VALUE '00'.
+          05 FS-CHKPT-IN         PIC X(02)  VALUE SPACES.
+             88 CHKPT-IN-OPEN-OK            VALUES '00' '05'.
+          05 FS-CHKPT-OUT        PIC X(02)  VALUE SPACES.
+             88 CHKPT-OUT-OK                VALUE '00'.
 
        01 WS-SWITCHES.
           05 WS-EOF-INP          PIC X(01)  VALUE ' '.
@@ -72,11 +121,31 @@
           05 WS-EOF-CSR          PIC X(01)  VALUE ' '.
              88 END-OF-CSR                  VALUE 'Y'.
 
+          05 WS-EOF-CHKPT-IN     PIC X(01)  VALUE ' '.
+             88 END-OF-CHKPT-IN             VALUE 'Y'.
+
+      *================================================================*
+      * Detail fields are only populated when IN-ACTION-CODE = '1'     *
+      * (onboard new customer, request id '0AVCUS') - a batch feed of  *
+      * premium-average requests leaves them spaces.  Same shape as    *
+      * the CUSTOMER columns in DGENAPP/LGPOLICY so ONBOARD-CUSTOMER   *
+      * can load them straight into the DB2-* host variables.          *
+      *================================================================*
        01 WS-IN-REC.
           05 IN-REQUEST-ID       PIC X(06).
           05 IN-CUST-NUMBER      PIC 9(10).
           05 IN-OVERPAID-FLAG    PIC X(01).
           05 IN-ACTION-CODE      PIC X(01).
+             88 IN-ACTION-VALID-FOR-BATCH VALUES '1' '2' '3' ' '.
+          05 IN-FIRSTNAME        PIC X(10).
+          05 IN-LASTNAME         PIC X(10).
+          05 IN-DATEOFBIRTH      PIC X(10).
+          05 IN-HOUSENAME        PIC X(20).
+          05 IN-HOUSENUMBER      PIC X(04).
+          05 IN-POSTCODE         PIC X(08).
+          05 IN-PHONE-MOBILE     PIC X(10).
+          05 IN-PHONE-HOME       PIC X(10).
+          05 IN-EMAIL-ADDRESS    PIC X(30).
           05 FILLER              PIC X(02).
 
        01 WS-OUT-REC.
@@ -85,6 +154,77 @@
           05 OUT-PREMIUM-AVG     PIC S9(09).
           05 FILLER              PIC X(04).
 
+       01 WS-REJ-REC.
+          05 REJ-REQUEST-ID      PIC X(06).
+          05 REJ-CUST-NUMBER     PIC 9(10).
+          05 REJ-REASON-CODE     PIC X(02).
+          05 FILLER              PIC X(12).
+
+       01 WS-COUNTS.
+          05 WS-REJECT-COUNT     PIC 9(09) VALUE ZEROES.
+          05 WS-RECORDS-READ     PIC 9(09) VALUE ZEROES.
+          05 WS-RECORDS-WRITTEN  PIC 9(09) VALUE ZEROES.
+          05 WS-RECORDS-SKIPPED-RESTART
+                                 PIC 9(09) VALUE ZEROES.
+          05 WS-TOTAL-PREMIUM    PIC S9(09) VALUE ZEROES.
+
+      *================================================================*
+      * Per-policy-type accumulators for the req 015 breakdown trailer *
+      * records - one group per request id GETAAVG recognizes for a    *
+      * premium-average lookup (0AVMOT/0AVEND/0AVHOU/0AVCOM).  Updated  *
+      * in 4000-WRITE-OUT-CUSTOMER alongside the existing run-wide      *
+      * WS-COUNTS totals, keyed off the same OUT-REQUEST-ID already on  *
+      * every successfully-written detail record.                      *
+      *================================================================*
+       01 WS-TYPE-BREAKDOWN.
+          05 WS-MOTOR-COUNTS.
+             10 WS-MOTOR-COUNT      PIC 9(09) VALUE ZEROES.
+             10 WS-MOTOR-PREMIUM    PIC S9(09) VALUE ZEROES.
+          05 WS-ENDOWMENT-COUNTS.
+             10 WS-ENDOWMENT-COUNT   PIC 9(09) VALUE ZEROES.
+             10 WS-ENDOWMENT-PREMIUM PIC S9(09) VALUE ZEROES.
+          05 WS-HOUSE-COUNTS.
+             10 WS-HOUSE-COUNT      PIC 9(09) VALUE ZEROES.
+             10 WS-HOUSE-PREMIUM    PIC S9(09) VALUE ZEROES.
+          05 WS-COMMERCIAL-COUNTS.
+             10 WS-COMMERCIAL-COUNT   PIC 9(09) VALUE ZEROES.
+             10 WS-COMMERCIAL-PREMIUM PIC S9(09) VALUE ZEROES.
+
+      *================================================================*
+      * End-of-run trailer written to OUT01-FILE after the last detail *
+      * record, so operations can reconcile the batch (records read/   *
+      * written/rejected/skipped, total and average premium) without a *
+      * separate tally step.  TRL-RECORDS-READ always equals           *
+      * TRL-RECORDS-WRITTEN + TRL-REJECT-COUNT + TRL-RECORDS-SKIPPED,  *
+      * the last bucket being restart-checkpointed records that were   *
+      * neither written nor rejected this run (req 010).  Widened      *
+      * OUT-REC to 47 bytes to fit TRL-RECORDS-SKIPPED alongside the    *
+      * existing detail layout.                                        *
+      *================================================================*
+       01 WS-TRAILER-REC.
+          05 TRL-RECORD-ID       PIC X(06) VALUE 'TOTALS'.
+          05 TRL-RECORDS-READ    PIC 9(07).
+          05 TRL-RECORDS-WRITTEN PIC 9(07).
+          05 TRL-REJECT-COUNT    PIC 9(05).
+          05 TRL-RECORDS-SKIPPED PIC 9(07).
+          05 TRL-TOTAL-PREMIUM   PIC S9(09).
+          05 TRL-AVG-PREMIUM     PIC S9(04)V99.
+
+      *================================================================*
+      * Per-policy-type breakdown trailer, one record per type, written *
+      * after WS-TRAILER-REC by 4900-WRITE-TRAILER so a run's average   *
+      * premium and total exposure can also be reconciled by policy     *
+      * type without a separate tally step.  Fits within the 47-byte    *
+      * OUT-REC size.                                                   *
+      *================================================================*
+       01 WS-TYPE-TRAILER-REC.
+          05 TYT-RECORD-ID       PIC X(06) VALUE 'TYTOTS'.
+          05 TYT-POLICY-TYPE     PIC X(01).
+          05 TYT-RECORD-COUNT    PIC 9(07).
+          05 TYT-TOTAL-PREMIUM   PIC S9(09).
+          05 TYT-AVG-PREMIUM     PIC S9(04)V99.
+          05 FILLER              PIC X(11).
+
        01 WS-WORK.
           05 WS-PREMIUM          PIC 9(09) VALUE   ZEROES.
           05 WS-GET-POLICY       PIC X(07) VALUE  'GETAAVG'.
@@ -93,11 +233,48 @@
              10 WS-L-CUST-NUMBER      PIC 9(10).
              10 WS-L-OVERPAID-FLAG    PIC X(01).
              10 WS-L-ACTION-CODE      PIC X(01).
-             10 WS-L-PREMIUM          PIC 9(09).
+             10 WS-L-FIRSTNAME        PIC X(10).
+             10 WS-L-LASTNAME         PIC X(10).
+             10 WS-L-DATEOFBIRTH      PIC X(10).
+             10 WS-L-HOUSENAME        PIC X(20).
+             10 WS-L-HOUSENUMBER      PIC X(04).
+             10 WS-L-POSTCODE         PIC X(08).
+             10 WS-L-PHONE-MOBILE     PIC X(10).
+             10 WS-L-PHONE-HOME       PIC X(10).
+             10 WS-L-EMAIL-ADDRESS    PIC X(30).
+             10 WS-L-PREMIUM          PIC S9(09) COMP-5.
              10 WS-L-STATUS-CODE      PIC X(02).
 
        01 WS-STATUS-CODE         PIC X(02)  VALUE SPACES.
 
+      *================================================================*
+      * Worst (highest) status code seen across the run, from either   *
+      * GETPAVG's own open/read failures (WS-STATUS-CODE) or GETAAVG's *
+      * per-record WS-L-STATUS-CODE, moved into RETURN-CODE at         *
+      * 9000-END-PARA so the scheduler can see a batch with rejected   *
+      * or failed records instead of a false RC 0 every night.  All of *
+      * GETAAVG's status codes are two numeric digits, so a plain      *
+      * alphanumeric comparison already orders them correctly.         *
+      *================================================================*
+       01 WS-WORST-STATUS-CODE   PIC X(02)  VALUE '00'.
+       01 WS-WORST-STATUS-NUM    PIC 9(02)  VALUE ZEROES.
+
+       01 WS-L-STATUS.
+          05 WS-L-STATUS-VALUE   PIC X(02)  VALUE SPACES.
+             88 WS-L-STATUS-OK              VALUES '00' '01'.
+
+      *================================================================*
+      * Checkpoint/restart - INFILE is expected sorted ascending by    *
+      * customer number (the same pre-sort req 017's JCL adds), so a   *
+      * restart can skip every input record at or below the customer   *
+      * number in CHKPT-IN-FILE instead of reprocessing the whole file.*
+      *================================================================*
+       01 WS-CHECKPOINT.
+          05 WS-RESTART-CUST-NUM     PIC 9(10) VALUE ZEROES.
+          05 WS-LAST-GOOD-CUST-NUM   PIC 9(10) VALUE ZEROES.
+          05 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 100.
+          05 WS-RECORDS-SINCE-CKPT   PIC 9(05) VALUE ZEROES.
+
 
        PROCEDURE DIVISION.
        0001-MAIN.
@@ -148,11 +325,75 @@
               MOVE '02' TO WS-STATUS-CODE
               PERFORM 9000-END-PARA
            END-IF
-           PERFORM 1100-EXIT 
+
+           OPEN OUTPUT REJECT-FILE
+
+           IF NOT REJ-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN REJECT:' FS-REJECT
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           OPEN OUTPUT CHKPT-OUT-FILE
+
+           IF NOT CHKPT-OUT-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN CHKPTOUT:'
+                       FS-CHKPT-OUT
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           PERFORM 1200-READ-CHECKPOINT
+
+           PERFORM 1100-EXIT
            .
        1100-EXIT.
            EXIT.
 
+      *================================================================*
+      * CHKPT-IN-FILE is OPTIONAL - a missing dataset (status 05 on    *
+      * OPEN, or an empty one hitting AT END on the READ) is a normal  *
+      * first/clean run, not an error; WS-RESTART-CUST-NUM just stays  *
+      * zero so no input record gets skipped.                          *
+      *                                                                *
+      * 4700-WRITE-CHECKPOINT appends a new record every time it       *
+      * fires (at each checkpoint interval, plus once more at end of   *
+      * run), so CHKPT-IN-FILE can hold more than one record from the  *
+      * prior run - reads to end of file and keeps the last record     *
+      * read, not just the first, so restart resumes from the true     *
+      * stop point instead of the earliest/most stale checkpoint.      *
+      *================================================================*
+       1200-READ-CHECKPOINT.
+
+           OPEN INPUT CHKPT-IN-FILE
+
+           IF NOT CHKPT-IN-OPEN-OK
+              DISPLAY '1200-READ-CHECKPOINT:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN CHKPTIN:'
+                       FS-CHKPT-IN
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL END-OF-CHKPT-IN
+              READ CHKPT-IN-FILE INTO WS-RESTART-CUST-NUM
+              AT END
+                 SET END-OF-CHKPT-IN TO TRUE
+              NOT AT END
+                 DISPLAY 'RESTARTING AFTER CUSTOMER NUMBER:'
+                          WS-RESTART-CUST-NUM
+              END-READ
+           END-PERFORM
+
+           CLOSE CHKPT-IN-FILE
+
+           PERFORM 1200-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+
        1500-READ-INPUT.
 
            DISPLAY 'BEFORE INPUT FILE READ:'
@@ -167,6 +408,10 @@
               PERFORM 9000-END-PARA
            END-IF
 
+           IF NOT END-OF-INP
+              ADD 1 TO WS-RECORDS-READ
+           END-IF
+
            DISPLAY "CUSTOMER NUMBER IS " IN-CUST-NUMBER
            PERFORM 1500-EXIT 
            .
@@ -175,20 +420,59 @@
 
        2000-GET-POLICY.
 
-           MOVE IN-REQUEST-ID    TO WS-L-REQUEST-ID
-           MOVE IN-CUST-NUMBER   TO WS-L-CUST-NUMBER
-           MOVE IN-OVERPAID-FLAG TO WS-L-OVERPAID-FLAG
-           MOVE IN-ACTION-CODE   TO WS-L-ACTION-CODE
-
-           CALL WS-GET-POLICY USING WS-LINK-PARMS
-           DISPLAY 'GETPAVG PREMIUM:' WS-L-PREMIUM
-
-           PERFORM 4000-WRITE-OUT-CUSTOMER
-      *       THRU 4000-EXIT
+           IF WS-RESTART-CUST-NUM > 0
+              AND IN-CUST-NUMBER NOT > WS-RESTART-CUST-NUM
+              DISPLAY 'SKIPPING ALREADY-CHECKPOINTED CUSTOMER:'
+                       IN-CUST-NUMBER
+              ADD 1 TO WS-RECORDS-SKIPPED-RESTART
+           ELSE
+              IF NOT IN-ACTION-VALID-FOR-BATCH
+      *===========================================================*
+      * '1'/'2'/'3' (ONBOARD-CUSTOMER/INSERT-CUSTOMER-POLICY/      *
+      * DELETE-CUSTOMER-POLICY) need nothing GETPAVG's input       *
+      * record doesn't already carry, and GETAAVG has always       *
+      * dispatched them for the batch feed.  '4'/'5'/'6' (LGTESTC1 *
+      * menu options 5/6/7) need the single-policy IN-POLICY-NUM/  *
+      * IN-POLICY-TYPE/IN-POLICY-PREMIUM parameters, which          *
+      * GETPAVG's input record has no columns for - reject rather  *
+      * than CALL GETAAVG with those fields left uninitialized/    *
+      * spaces.                                                     *
+      *===========================================================*
+                 DISPLAY 'REJECTING RECORD, ACTION CODE NOT VALID'
+                         ' FOR BATCH FEED:' IN-ACTION-CODE
+                 MOVE IN-REQUEST-ID    TO WS-L-REQUEST-ID
+                 MOVE IN-CUST-NUMBER   TO WS-L-CUST-NUMBER
+                 MOVE '95'             TO WS-L-STATUS-CODE
+                 IF WS-L-STATUS-CODE > WS-WORST-STATUS-CODE
+                    MOVE WS-L-STATUS-CODE TO WS-WORST-STATUS-CODE
+                 END-IF
+                 PERFORM 4500-WRITE-REJECT
+              ELSE
+                 MOVE IN-REQUEST-ID    TO WS-L-REQUEST-ID
+                 MOVE IN-CUST-NUMBER   TO WS-L-CUST-NUMBER
+                 MOVE IN-OVERPAID-FLAG TO WS-L-OVERPAID-FLAG
+                 MOVE IN-ACTION-CODE   TO WS-L-ACTION-CODE
+                 MOVE IN-FIRSTNAME     TO WS-L-FIRSTNAME
+                 MOVE IN-LASTNAME      TO WS-L-LASTNAME
+                 MOVE IN-DATEOFBIRTH   TO WS-L-DATEOFBIRTH
+                 MOVE IN-HOUSENAME     TO WS-L-HOUSENAME
+                 MOVE IN-HOUSENUMBER   TO WS-L-HOUSENUMBER
+                 MOVE IN-POSTCODE      TO WS-L-POSTCODE
+                 MOVE IN-PHONE-MOBILE  TO WS-L-PHONE-MOBILE
+                 MOVE IN-PHONE-HOME    TO WS-L-PHONE-HOME
+                 MOVE IN-EMAIL-ADDRESS TO WS-L-EMAIL-ADDRESS
+
+                 CALL WS-GET-POLICY USING WS-LINK-PARMS
+                 DISPLAY 'GETPAVG PREMIUM:' WS-L-PREMIUM
+
+                 PERFORM 4000-WRITE-OUT-CUSTOMER
+      *             THRU 4000-EXIT
+              END-IF
+           END-IF
 
            PERFORM 1500-READ-INPUT
       *       THRU 1500-EXIT
-           PERFORM 2000-EXIT 
+           PERFORM 2000-EXIT
            .
 
        2000-EXIT.
@@ -198,29 +482,255 @@
        4000-WRITE-OUT-CUSTOMER.
 
       *
-           MOVE WS-L-REQUEST-ID   TO OUT-REQUEST-ID
-           MOVE WS-L-CUST-NUMBER  TO OUT-CUST-NUMBER
-           MOVE WS-L-PREMIUM      TO OUT-PREMIUM-AVG
            MOVE WS-L-STATUS-CODE  TO WS-STATUS-CODE
-           DISPLAY 'OUT-CUST:' OUT-CUST-NUMBER
-           DISPLAY 'PREMIUM:'  OUT-PREMIUM-AVG
+           MOVE WS-L-STATUS-CODE  TO WS-L-STATUS-VALUE
 
-           WRITE OUT-REC FROM WS-OUT-REC.
+           IF WS-L-STATUS-CODE > WS-WORST-STATUS-CODE
+              MOVE WS-L-STATUS-CODE TO WS-WORST-STATUS-CODE
+           END-IF
 
-           IF NOT OUT-OK
-              DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT01
-              MOVE 0003 TO WS-STATUS-CODE
-      *       MOVE 8    TO RETURN-CODE
-              PERFORM 9000-END-PARA
+           IF NOT WS-L-STATUS-OK
+              DISPLAY 'REJECTING RECORD, GETAAVG STATUS:'
+                       WS-L-STATUS-CODE
+              PERFORM 4500-WRITE-REJECT
+           ELSE
+              MOVE WS-L-REQUEST-ID   TO OUT-REQUEST-ID
+              MOVE WS-L-CUST-NUMBER  TO OUT-CUST-NUMBER
+              MOVE WS-L-PREMIUM      TO OUT-PREMIUM-AVG
+              DISPLAY 'OUT-CUST:' OUT-CUST-NUMBER
+              DISPLAY 'PREMIUM:'  OUT-PREMIUM-AVG
+
+              WRITE OUT-REC FROM WS-OUT-REC
+
+              IF NOT OUT-OK
+                 DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT01
+                 MOVE '03' TO WS-L-STATUS-CODE
+                 IF WS-L-STATUS-CODE > WS-WORST-STATUS-CODE
+                    MOVE WS-L-STATUS-CODE TO WS-WORST-STATUS-CODE
+                 END-IF
+                 PERFORM 4500-WRITE-REJECT
+              ELSE
+                 ADD 1 TO WS-RECORDS-WRITTEN
+                 ADD WS-L-PREMIUM TO WS-TOTAL-PREMIUM
+                 PERFORM 4050-ADD-TYPE-BREAKDOWN
+
+                 MOVE WS-L-CUST-NUMBER TO WS-LAST-GOOD-CUST-NUM
+                 ADD 1 TO WS-RECORDS-SINCE-CKPT
+                 IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                    PERFORM 4700-WRITE-CHECKPOINT
+                 END-IF
+              END-IF
            END-IF
-           PERFORM 4000-EXIT 
+           PERFORM 4000-EXIT
            .
        4000-EXIT.
            EXIT.
 
+      *================================================================*
+      * Add a successfully-written record's premium into the type-     *
+      * specific accumulator matching its request id, for the req 015  *
+      * breakdown trailer records.  WS-L-REQUEST-ID is unchanged across *
+      * the CALL, so it still reflects the input record's request id.  *
+      *================================================================*
+       4050-ADD-TYPE-BREAKDOWN.
+
+           EVALUATE WS-L-REQUEST-ID
+              WHEN '0AVMOT'
+                 ADD 1            TO WS-MOTOR-COUNT
+                 ADD WS-L-PREMIUM TO WS-MOTOR-PREMIUM
+              WHEN '0AVEND'
+                 ADD 1            TO WS-ENDOWMENT-COUNT
+                 ADD WS-L-PREMIUM TO WS-ENDOWMENT-PREMIUM
+              WHEN '0AVHOU'
+                 ADD 1            TO WS-HOUSE-COUNT
+                 ADD WS-L-PREMIUM TO WS-HOUSE-PREMIUM
+              WHEN '0AVCOM'
+                 ADD 1            TO WS-COMMERCIAL-COUNT
+                 ADD WS-L-PREMIUM TO WS-COMMERCIAL-PREMIUM
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+
+           PERFORM 4050-EXIT
+           .
+       4050-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write a rejected input record to REJECT-FILE with a reason     *
+      * code instead of aborting the run, so one bad customer number   *
+      * does not stop the rest of the batch.                            *
+      *================================================================*
+       4500-WRITE-REJECT.
+
+           MOVE WS-L-REQUEST-ID   TO REJ-REQUEST-ID
+           MOVE WS-L-CUST-NUMBER  TO REJ-CUST-NUMBER
+           MOVE WS-L-STATUS-CODE  TO REJ-REASON-CODE
+
+           WRITE REJ-REC FROM WS-REJ-REC
+
+           IF NOT REJ-OK
+              DISPLAY 'INVALID FILE STATUS ON REJECT WRITE:' FS-REJECT
+           END-IF
+
+           ADD 1 TO WS-REJECT-COUNT
+           PERFORM 4500-EXIT
+           .
+       4500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Record the last customer number successfully written so a     *
+      * restart of this job step can skip ahead of it.  Written every  *
+      * WS-CHECKPOINT-INTERVAL records, and once more at end-of-run so *
+      * the tail of the file is also covered.                          *
+      *================================================================*
+       4700-WRITE-CHECKPOINT.
+
+           MOVE WS-LAST-GOOD-CUST-NUM TO CHKPT-OUT-REC
+           WRITE CHKPT-OUT-REC
+
+           IF NOT CHKPT-OUT-OK
+              DISPLAY 'INVALID FILE STATUS ON CHECKPOINT WRITE:'
+                       FS-CHKPT-OUT
+           ELSE
+              DISPLAY 'CHECKPOINT WRITTEN AT CUSTOMER NUMBER:'
+                       WS-LAST-GOOD-CUST-NUM
+           END-IF
+
+           MOVE ZEROES TO WS-RECORDS-SINCE-CKPT
+           PERFORM 4700-EXIT
+           .
+       4700-EXIT.
+           EXIT.
+
        9000-END-PARA.
 
+           IF WS-STATUS-CODE > WS-WORST-STATUS-CODE
+              MOVE WS-STATUS-CODE TO WS-WORST-STATUS-CODE
+           END-IF
+
            DISPLAY 'STATUS CODE:' WS-STATUS-CODE
+           DISPLAY 'WORST STATUS CODE THIS RUN:' WS-WORST-STATUS-CODE
+           DISPLAY 'RECORDS REJECTED:' WS-REJECT-COUNT
+           DISPLAY 'RECORDS SKIPPED (RESTART):'
+                    WS-RECORDS-SKIPPED-RESTART
+
+           IF OUT-OK
+              PERFORM 4900-WRITE-TRAILER
+              PERFORM 4950-WRITE-TYPE-TRAILERS
+           END-IF
+
+           IF WS-RECORDS-SINCE-CKPT > 0
+              PERFORM 4700-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 8000-CLOSE-FILES
+
+           MOVE WS-WORST-STATUS-CODE TO WS-WORST-STATUS-NUM
+           MOVE WS-WORST-STATUS-NUM  TO RETURN-CODE
 
            GOBACK.
 
+      *================================================================*
+      * Trailer record for OUT01-FILE - records read/written/rejected  *
+      * plus total and average premium across the run.  Only written   *
+      * when OUT01-FILE is still in a good state to receive it.        *
+      *================================================================*
+       4900-WRITE-TRAILER.
+
+           MOVE WS-RECORDS-READ    TO TRL-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO TRL-RECORDS-WRITTEN
+           MOVE WS-REJECT-COUNT    TO TRL-REJECT-COUNT
+           MOVE WS-RECORDS-SKIPPED-RESTART
+                                   TO TRL-RECORDS-SKIPPED
+           MOVE WS-TOTAL-PREMIUM   TO TRL-TOTAL-PREMIUM
+
+           IF WS-RECORDS-WRITTEN > 0
+              COMPUTE TRL-AVG-PREMIUM ROUNDED =
+                 WS-TOTAL-PREMIUM / WS-RECORDS-WRITTEN
+           ELSE
+              MOVE ZEROES TO TRL-AVG-PREMIUM
+           END-IF
+
+           DISPLAY 'WRITING TRAILER RECORD:' WS-TRAILER-REC
+
+           WRITE OUT-REC FROM WS-TRAILER-REC
+
+           IF NOT OUT-OK
+              DISPLAY 'INVALID FILE STATUS ON TRAILER WRITE:' FS-OUT01
+           END-IF
+
+           PERFORM 4900-EXIT
+           .
+       4900-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Policy-type breakdown trailers - one TYTOTS record per policy   *
+      * type, each carrying that type's record count, total premium    *
+      * and average premium, following WS-TRAILER-REC.  A type with no  *
+      * records this run still gets a zero-count/zero-average record so *
+      * the report always shows all four types.                         *
+      *================================================================*
+       4950-WRITE-TYPE-TRAILERS.
+
+           MOVE 'M' TO TYT-POLICY-TYPE
+           MOVE WS-MOTOR-COUNT   TO TYT-RECORD-COUNT
+           MOVE WS-MOTOR-PREMIUM TO TYT-TOTAL-PREMIUM
+           PERFORM 4970-COMPUTE-AND-WRITE
+
+           MOVE 'E' TO TYT-POLICY-TYPE
+           MOVE WS-ENDOWMENT-COUNT   TO TYT-RECORD-COUNT
+           MOVE WS-ENDOWMENT-PREMIUM TO TYT-TOTAL-PREMIUM
+           PERFORM 4970-COMPUTE-AND-WRITE
+
+           MOVE 'H' TO TYT-POLICY-TYPE
+           MOVE WS-HOUSE-COUNT   TO TYT-RECORD-COUNT
+           MOVE WS-HOUSE-PREMIUM TO TYT-TOTAL-PREMIUM
+           PERFORM 4970-COMPUTE-AND-WRITE
+
+           MOVE 'C' TO TYT-POLICY-TYPE
+           MOVE WS-COMMERCIAL-COUNT   TO TYT-RECORD-COUNT
+           MOVE WS-COMMERCIAL-PREMIUM TO TYT-TOTAL-PREMIUM
+           PERFORM 4970-COMPUTE-AND-WRITE
+
+           PERFORM 4950-EXIT
+           .
+       4950-EXIT.
+           EXIT.
+
+       4970-COMPUTE-AND-WRITE.
+
+           IF TYT-RECORD-COUNT > 0
+              COMPUTE TYT-AVG-PREMIUM ROUNDED =
+                 TYT-TOTAL-PREMIUM / TYT-RECORD-COUNT
+           ELSE
+              MOVE ZEROES TO TYT-AVG-PREMIUM
+           END-IF
+
+           DISPLAY 'WRITING TYPE TRAILER RECORD:' WS-TYPE-TRAILER-REC
+
+           WRITE OUT-REC FROM WS-TYPE-TRAILER-REC
+
+           IF NOT OUT-OK
+              DISPLAY 'INVALID FILE STATUS ON TYPE TRAILER WRITE:'
+                       FS-OUT01
+           END-IF
+
+           PERFORM 4970-EXIT
+           .
+       4970-EXIT.
+           EXIT.
+
+       8000-CLOSE-FILES.
+
+           CLOSE INPUT01-FILE
+           CLOSE OUT01-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHKPT-OUT-FILE
+           PERFORM 8000-EXIT
+           .
+       8000-EXIT.
+           EXIT.
+
