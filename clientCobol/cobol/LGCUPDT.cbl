@@ -0,0 +1,376 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2021       ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCUPDT.
+      *****************************************************************
+      * Batch feed to bulk-update a customer's contact/address        *
+      * details (house name/number, postcode, mobile/home phone,      *
+      * email address) from an extract file - the batch counterpart   *
+      * of the online update path (option 4 in LGTESTC1, through      *
+      * LGUCUS01) for mailing-vendor address-change-of-service files, *
+      * modeled on GETPAVG's file-driven main loop (read/process/     *
+      * reject/trailer).  Name/DOB are not on this feed - those are   *
+      * customer identity fields, not contact/address details.        *
+      *****************************************************************
+      * THIS PROGRAM IS TO BE USED ONLY FOR IBM INTERNAL USE ONLY     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT01-FILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-INPUT01.
+
+           SELECT OUT01-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-OUT01.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      *                  INPUT FILE                                    *
+      * One extract record per customer whose contact/address details  *
+      * changed - customer number plus the new values for every field  *
+      * this feed can change.                                          *
+      ******************************************************************
+       FD  INPUT01-FILE
+           RECORDING MODE IS F.
+       01 IN-REC                 PIC X(100).
+
+      ******************************************************************
+      *                 OUTPUT FILE                                    *
+      * Confirmation record for every customer number this run applied *
+      * an update for.                                                  *
+      ******************************************************************
+       FD  OUT01-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS OUT-REC.
+       01 OUT-REC                PIC X(40).
+
+      ******************************************************************
+      *          REJECTED-RECORD FILE                                  *
+      * One record per input record the update could not be applied    *
+      * for (unknown customer number or a DB2 error), so one bad       *
+      * record does not stop the rest of the feed.                     *
+      ******************************************************************
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REJ-REC.
+       01 REJ-REC                PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-FILE-STATUS.
+          05 FS-INPUT01          PIC X(02)  VALUE SPACES.
+             88 INP-OK                      VALUE '00'.
+          05 FS-OUT01            PIC X(02)  VALUE SPACES.
+             88 OUT-OK                      VALUE '00'.
+          05 FS-REJECT           PIC X(02)  VALUE SPACES.
+             88 REJ-OK                      VALUE '00'.
+
+       01 WS-SWITCHES.
+          05 WS-EOF-INP          PIC X(01)  VALUE ' '.
+             88 END-OF-INP                  VALUE 'Y'.
+
+       01 WS-IN-REC.
+          05 IN-CUST-NUMBER      PIC 9(10).
+          05 IN-HOUSENAME        PIC X(20).
+          05 IN-HOUSENUMBER      PIC X(04).
+          05 IN-POSTCODE         PIC X(08).
+          05 IN-PHONE-MOBILE     PIC X(10).
+          05 IN-PHONE-HOME       PIC X(10).
+          05 IN-EMAIL-ADDRESS    PIC X(30).
+          05 FILLER              PIC X(08).
+
+       01 WS-OUT-REC.
+          05 OUT-RECORD-ID       PIC X(06) VALUE 'UPDATE'.
+          05 OUT-CUST-NUMBER     PIC 9(10).
+          05 FILLER              PIC X(24).
+
+       01 WS-REJ-REC.
+          05 REJ-CUST-NUMBER     PIC 9(10).
+          05 REJ-REASON-CODE     PIC X(02).
+          05 FILLER              PIC X(18).
+
+       01 WS-COUNTS.
+          05 WS-RECORDS-READ     PIC 9(09) VALUE ZEROES.
+          05 WS-RECORDS-UPDATED  PIC 9(09) VALUE ZEROES.
+          05 WS-REJECT-COUNT     PIC 9(09) VALUE ZEROES.
+
+      *================================================================*
+      * End-of-run trailer written to OUT01-FILE after the last        *
+      * confirmation record, following the same trailer convention as  *
+      * GETPAVG's WS-TRAILER-REC.                                       *
+      *================================================================*
+       01 WS-TRAILER-REC.
+          05 TRL-RECORD-ID       PIC X(06) VALUE 'TOTALS'.
+          05 TRL-RECORDS-READ    PIC 9(07).
+          05 TRL-RECORDS-UPDATED PIC 9(07).
+          05 TRL-REJECT-COUNT    PIC 9(05).
+          05 FILLER              PIC X(15).
+
+       01 WS-STATUS-CODE         PIC X(02)  VALUE SPACES.
+
+      * Highest status code seen across the run - both per-record
+      * WS-STATUS-CODE values set in 4500-WRITE-REJECT and any job-
+      * level open/read-failure WS-STATUS-CODE folded in at the top of
+      * 9000-END-PARA - moved into RETURN-CODE just before GOBACK, the
+      * same worst-status-code pattern GETPAVG.cbl uses.
+       01 WS-WORST-STATUS-CODE   PIC X(02)  VALUE '00'.
+       01 WS-WORST-STATUS-NUM    PIC 9(02)  VALUE ZEROES.
+
+       01 WS-WORK.
+          05 WS-CUSTOMER-NUMBER  PIC S9(09) COMP-5.
+
+      * DB2-HOUSENAME/DB2-HOUSENUMBER/DB2-POSTCODE/DB2-PHONE-MOBILE/
+      * DB2-PHONE-HOME/DB2-EMAIL-ADDRESS host variables, plus the
+      * CUSTOMER table DECLARE, are shared with GETAAVG via the same
+      * copybooks so both programs agree on column layout.
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DGENAPP
+           END-EXEC.
+
+           COPY LGPOLICY.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM LGCUPDT'
+           PERFORM 1000-INITIALIZATION
+           PERFORM 1500-READ-INPUT
+
+           PERFORM 2000-UPDATE-CUSTOMER
+              UNTIL END-OF-INP
+
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+
+           INITIALIZE WS-SWITCHES
+                      WS-STATUS-CODE
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1000-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN INPUT INPUT01-FILE
+
+           IF NOT INP-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN INPUT:' FS-INPUT01
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           OPEN OUTPUT OUT01-FILE
+
+           IF NOT OUT-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN OUTPUT:' FS-OUT01
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+
+           IF NOT REJ-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN REJECT:' FS-REJECT
+              MOVE '02' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           PERFORM 1100-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-READ-INPUT.
+
+           READ INPUT01-FILE INTO WS-IN-REC
+           AT END
+              SET END-OF-INP TO TRUE
+           END-READ
+
+           IF NOT INP-OK AND NOT END-OF-INP
+              DISPLAY 'INVALID FILE STATUS ON READ:' FS-INPUT01
+              MOVE '03' TO WS-STATUS-CODE
+              PERFORM 9000-END-PARA
+           END-IF
+
+           IF NOT END-OF-INP
+              ADD 1 TO WS-RECORDS-READ
+              DISPLAY 'CUSTOMER NUMBER IS ' IN-CUST-NUMBER
+           END-IF
+
+           PERFORM 1500-EXIT
+           .
+       1500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Apply one customer's contact/address changes to the CUSTOMER   *
+      * table.  SQLCODE 100 (no such customer number) and any other    *
+      * non-zero SQLCODE are rejected with a reason code instead of    *
+      * stopping the rest of the feed, the same reject-and-continue     *
+      * approach GETPAVG/GETAAVG already use.                          *
+      *================================================================*
+       2000-UPDATE-CUSTOMER.
+
+           MOVE IN-CUST-NUMBER   TO WS-CUSTOMER-NUMBER
+           MOVE IN-HOUSENAME     TO DB2-HOUSENAME
+           MOVE IN-HOUSENUMBER   TO DB2-HOUSENUMBER
+           MOVE IN-POSTCODE      TO DB2-POSTCODE
+           MOVE IN-PHONE-MOBILE  TO DB2-PHONE-MOBILE
+           MOVE IN-PHONE-HOME    TO DB2-PHONE-HOME
+           MOVE IN-EMAIL-ADDRESS TO DB2-EMAIL-ADDRESS
+
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET HOUSENAME   = :DB2-HOUSENAME,
+                    HOUSENUMBER = :DB2-HOUSENUMBER,
+                    POSTCODE    = :DB2-POSTCODE,
+                    PHONEMOBILE = :DB2-PHONE-MOBILE,
+                    PHONEHOME   = :DB2-PHONE-HOME,
+                    EMAILADDRESS = :DB2-EMAIL-ADDRESS
+              WHERE CUSTOMERNUMBER = :WS-CUSTOMER-NUMBER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE IN-CUST-NUMBER TO OUT-CUST-NUMBER
+                 WRITE OUT-REC FROM WS-OUT-REC
+
+                 IF NOT OUT-OK
+                    DISPLAY 'INVALID FILE STATUS ON WRITE:' FS-OUT01
+                    MOVE '03' TO WS-STATUS-CODE
+                    PERFORM 4500-WRITE-REJECT
+                 ELSE
+                    ADD 1 TO WS-RECORDS-UPDATED
+                 END-IF
+              WHEN 100
+                 DISPLAY 'UNKNOWN CUSTOMER NUMBER:' IN-CUST-NUMBER
+                 MOVE '80' TO WS-STATUS-CODE
+                 PERFORM 4500-WRITE-REJECT
+              WHEN OTHER
+                 DISPLAY 'SQL ERROR ON CUSTOMER UPDATE, SQLCODE:'
+                          SQLCODE
+                 MOVE '90' TO WS-STATUS-CODE
+                 PERFORM 4500-WRITE-REJECT
+           END-EVALUATE
+
+           PERFORM 1500-READ-INPUT
+           PERFORM 2000-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write a rejected input record to REJECT-FILE with a reason     *
+      * code instead of aborting the run.                              *
+      *================================================================*
+       4500-WRITE-REJECT.
+
+           MOVE IN-CUST-NUMBER    TO REJ-CUST-NUMBER
+           MOVE WS-STATUS-CODE    TO REJ-REASON-CODE
+
+           WRITE REJ-REC FROM WS-REJ-REC
+
+           IF NOT REJ-OK
+              DISPLAY 'INVALID FILE STATUS ON REJECT WRITE:' FS-REJECT
+           END-IF
+
+           IF WS-STATUS-CODE > WS-WORST-STATUS-CODE
+              MOVE WS-STATUS-CODE TO WS-WORST-STATUS-CODE
+           END-IF
+
+           ADD 1 TO WS-REJECT-COUNT
+           PERFORM 4500-EXIT
+           .
+       4500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Trailer record for OUT01-FILE - records read/updated/rejected  *
+      * across the run.  Only written when OUT01-FILE is still in a    *
+      * good state to receive it.                                       *
+      *================================================================*
+       4900-WRITE-TRAILER.
+
+           MOVE WS-RECORDS-READ    TO TRL-RECORDS-READ
+           MOVE WS-RECORDS-UPDATED TO TRL-RECORDS-UPDATED
+           MOVE WS-REJECT-COUNT    TO TRL-REJECT-COUNT
+
+           DISPLAY 'WRITING TRAILER RECORD:' WS-TRAILER-REC
+
+           WRITE OUT-REC FROM WS-TRAILER-REC
+
+           IF NOT OUT-OK
+              DISPLAY 'INVALID FILE STATUS ON TRAILER WRITE:' FS-OUT01
+           END-IF
+
+           PERFORM 4900-EXIT
+           .
+       4900-EXIT.
+           EXIT.
+
+       8000-CLOSE-FILES.
+
+           CLOSE INPUT01-FILE
+           CLOSE OUT01-FILE
+           CLOSE REJECT-FILE
+           PERFORM 8000-EXIT
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           IF WS-STATUS-CODE > WS-WORST-STATUS-CODE
+              MOVE WS-STATUS-CODE TO WS-WORST-STATUS-CODE
+           END-IF
+
+           DISPLAY 'STATUS CODE:' WS-STATUS-CODE
+           DISPLAY 'WORST STATUS CODE THIS RUN:' WS-WORST-STATUS-CODE
+           DISPLAY 'RECORDS UPDATED:' WS-RECORDS-UPDATED
+           DISPLAY 'RECORDS REJECTED:' WS-REJECT-COUNT
+
+           IF OUT-OK
+              PERFORM 4900-WRITE-TRAILER
+           END-IF
+
+           PERFORM 8000-CLOSE-FILES
+
+           MOVE WS-WORST-STATUS-CODE TO WS-WORST-STATUS-NUM
+           MOVE WS-WORST-STATUS-NUM  TO RETURN-CODE
+
+           GOBACK.
