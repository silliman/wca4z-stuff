@@ -0,0 +1,279 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2021       ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGEXCRPT.
+      *****************************************************************
+      * Nightly exception report off the LGSTSQ error log.  LGSTSQ    *
+      * writes each WRITE-ERROR-MESSAGE record from LGTESTC1 to the   *
+      * GENAWMQC... error TDQ, which is defined as extrapartition so  *
+      * it lands on a real sequential dataset - this batch step reads *
+      * that dataset (pre-sorted by SQLCODE then customer number) and *
+      * produces a printed exception report grouped by error type     *
+      * (SQLCODE) and customer, instead of the queue only being       *
+      * browsable live through CEBR before it ages off.               *
+      *                                                                *
+      * The same LGSTSQ TDQ also carries CA-ERROR-MSG (raw commarea   *
+      * dump) and MQ-AUDIT-MSG (req 002) entries for the same error   *
+      * events - LGEXCRPT.jcl's pre-sort step already filters ERRIN   *
+      * down to ERROR-MSG-shaped records only (INCLUDE COND on        *
+      * EM-PROGRAM-TAG), but 1500-READ-ERROR-LOG re-checks             *
+      * EM-IS-ERROR-MSG and skips anything else that reaches this     *
+      * program, so a stray CA-ERROR-MSG/MQ-AUDIT-MSG record never    *
+      * gets interpreted through ERROR-MSG's fixed field offsets.      *
+      *****************************************************************
+      * THIS PROGRAM IS TO BE USED ONLY FOR IBM INTERNAL USE ONLY     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO ERRIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-ERRIN.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-RPTOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F.
+       01 ERR-REC                PIC X(87).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 RPT-LINE               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-FILE-STATUS.
+          05 FS-ERRIN            PIC X(02)  VALUE SPACES.
+             88 ERRIN-OK                    VALUE '00'.
+          05 FS-RPTOUT           PIC X(02)  VALUE SPACES.
+             88 RPTOUT-OK                   VALUE '00'.
+
+       01 WS-SWITCHES.
+          05 WS-EOF-ERRIN        PIC X(01)  VALUE ' '.
+             88 END-OF-ERRIN                VALUE 'Y'.
+          05 WS-FIRST-RECORD     PIC X(01)  VALUE 'Y'.
+             88 IS-FIRST-RECORD             VALUE 'Y'.
+
+       COPY LGERRMSG.
+
+       01 WS-PREV-SQLRC          PIC X(06)  VALUE SPACES.
+
+       01 WS-COUNTS.
+          05 WS-DETAIL-COUNT     PIC 9(07)  VALUE ZEROES.
+          05 WS-GROUP-COUNT      PIC 9(07)  VALUE ZEROES.
+          05 WS-GRAND-COUNT      PIC 9(07)  VALUE ZEROES.
+
+       01 WS-REPORT-LINES.
+          05 WS-TITLE-LINE.
+             10 FILLER           PIC X(01)  VALUE '1'.
+             10 FILLER           PIC X(40)  VALUE
+                'GENAPP DAILY EXCEPTION REPORT'.
+          05 WS-HEADING-LINE.
+             10 FILLER           PIC X(01)  VALUE ' '.
+             10 FILLER           PIC X(10)  VALUE 'DATE'.
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 FILLER           PIC X(08)  VALUE 'TIME'.
+             10 FILLER           PIC X(04)  VALUE ' '.
+             10 FILLER           PIC X(12)  VALUE 'CUSTOMER NUM'.
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 FILLER           PIC X(12)  VALUE 'POLICY NUM'.
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 FILLER           PIC X(08)  VALUE 'SQLCODE'.
+          05 WS-DETAIL-LINE.
+             10 FILLER           PIC X(01)  VALUE ' '.
+             10 RL-DATE           PIC X(10).
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 RL-TIME           PIC X(08).
+             10 FILLER           PIC X(04)  VALUE ' '.
+             10 RL-CUSNUM         PIC X(12).
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 RL-POLNUM         PIC X(12).
+             10 FILLER           PIC X(02)  VALUE ' '.
+             10 RL-SQLRC          PIC X(08).
+          05 WS-GROUP-TOTAL-LINE.
+             10 FILLER           PIC X(01)  VALUE ' '.
+             10 FILLER           PIC X(20)  VALUE
+                'TOTAL FOR SQLCODE '.
+             10 RL-GRP-SQLRC      PIC X(08).
+             10 FILLER           PIC X(04)  VALUE ' -  '.
+             10 RL-GRP-COUNT      PIC ZZZ,ZZ9.
+             10 FILLER           PIC X(12)  VALUE ' EXCEPTIONS'.
+          05 WS-GRAND-TOTAL-LINE.
+             10 FILLER           PIC X(01)  VALUE '0'.
+             10 FILLER           PIC X(28)  VALUE
+                'TOTAL EXCEPTIONS THIS RUN - '.
+             10 RL-GRD-COUNT      PIC ZZZ,ZZ9.
+
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM LGEXCRPT'
+           PERFORM 1000-INITIALIZATION
+
+           PERFORM 1500-READ-ERROR-LOG
+
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL END-OF-ERRIN
+
+           PERFORM 3000-WRITE-GRAND-TOTAL
+
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           INITIALIZE WS-SWITCHES
+                      WS-COUNTS
+                      WS-PREV-SQLRC
+
+           OPEN INPUT ERROR-LOG-FILE
+
+           IF NOT ERRIN-OK
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN INPUT:' FS-ERRIN
+              PERFORM 9000-END-PARA
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT RPTOUT-OK
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN OUTPUT:' FS-RPTOUT
+              PERFORM 9000-END-PARA
+           END-IF
+
+           WRITE RPT-LINE FROM WS-TITLE-LINE
+           WRITE RPT-LINE FROM WS-HEADING-LINE
+           PERFORM 1000-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Skips any CA-ERROR-MSG/MQ-AUDIT-MSG record that reaches this   *
+      * program despite LGEXCRPT.jcl's pre-sort already filtering      *
+      * ERRIN down to ERROR-MSG-shaped records only, so a stray record *
+      * in another shape never gets run through ERROR-MSG's fixed      *
+      * field offsets.                                                  *
+      *================================================================*
+       1500-READ-ERROR-LOG.
+
+           PERFORM 1550-READ-ONE-RECORD
+              WITH TEST AFTER
+              UNTIL END-OF-ERRIN OR EM-IS-ERROR-MSG
+
+           PERFORM 1500-EXIT
+           .
+       1500-EXIT.
+           EXIT.
+
+       1550-READ-ONE-RECORD.
+
+           READ ERROR-LOG-FILE INTO ERROR-MSG
+           AT END
+              SET END-OF-ERRIN TO TRUE.
+
+           IF NOT ERRIN-OK AND NOT END-OF-ERRIN
+              DISPLAY 'INVALID FILE STATUS ON READ:' FS-ERRIN
+              PERFORM 9000-END-PARA
+           END-IF
+
+           IF NOT END-OF-ERRIN AND NOT EM-IS-ERROR-MSG
+              DISPLAY 'SKIPPING NON-ERROR-MSG RECORD, TAG:'
+                       EM-PROGRAM-TAG
+           END-IF
+
+           PERFORM 1550-EXIT
+           .
+       1550-EXIT.
+           EXIT.
+
+      *================================================================*
+      * One-level control break on EM-SQLRC (the error type) - the     *
+      * input is expected pre-sorted by SQLCODE then customer number   *
+      * the same way the GETPAVG job stream pre-sorts INFILE, so a     *
+      * single pass is enough to group and total by error type.        *
+      *================================================================*
+       2000-PROCESS-RECORD.
+
+           IF NOT IS-FIRST-RECORD AND EM-SQLRC NOT = WS-PREV-SQLRC
+              PERFORM 2500-WRITE-GROUP-TOTAL
+           END-IF
+
+           MOVE 'N' TO WS-FIRST-RECORD
+           MOVE EM-SQLRC TO WS-PREV-SQLRC
+
+           MOVE EM-DATE   TO RL-DATE
+           MOVE EM-TIME   TO RL-TIME
+           MOVE EM-CUSNUM TO RL-CUSNUM
+           MOVE EM-POLNUM TO RL-POLNUM
+           MOVE EM-SQLRC  TO RL-SQLRC
+
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD 1 TO WS-GROUP-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+
+           PERFORM 1500-READ-ERROR-LOG
+
+           IF END-OF-ERRIN
+              PERFORM 2500-WRITE-GROUP-TOTAL
+           END-IF
+
+           PERFORM 2000-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2500-WRITE-GROUP-TOTAL.
+
+           MOVE WS-PREV-SQLRC TO RL-GRP-SQLRC
+           MOVE WS-GROUP-COUNT TO RL-GRP-COUNT
+
+           WRITE RPT-LINE FROM WS-GROUP-TOTAL-LINE
+
+           MOVE ZEROES TO WS-GROUP-COUNT
+
+           PERFORM 2500-EXIT
+           .
+       2500-EXIT.
+           EXIT.
+
+       3000-WRITE-GRAND-TOTAL.
+
+           MOVE WS-GRAND-COUNT TO RL-GRD-COUNT
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           PERFORM 3000-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           DISPLAY 'RECORDS PROCESSED:' WS-GRAND-COUNT
+
+           CLOSE ERROR-LOG-FILE
+           CLOSE REPORT-FILE
+
+           GOBACK.
