@@ -0,0 +1,157 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2021       ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGGENINQ.
+      *****************************************************************
+      * Reads the single GENACNTL VSAM KSDS record LGTESTC1's          *
+      * WRITE-GENACNTL maintains (the low/high customer number ever    *
+      * added) and produces a one-line report showing the current      *
+      * range - the batch-side counterpart of the online inquiry, run  *
+      * outside CICS while the file is closed to the region (the same  *
+      * batch-window convention GETPAVG/LGEXCRPT already rely on for   *
+      * their datasets).                                                *
+      *****************************************************************
+      * THIS PROGRAM IS TO BE USED ONLY FOR IBM INTERNAL USE ONLY     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * GENACNTL is the real VSAM KSDS LGTESTC1 maintains via EXEC CICS
+      * READ/REWRITE - declare it as the KSDS it actually is rather
+      * than downgrading to SEQUENTIAL to suit this shop's tooling.
+      * ACCESS IS SEQUENTIAL since the report just reads the file in
+      * key order (there is only ever the one range record); the READ
+      * AT END logic below is unaffected by ORGANIZATION IS INDEXED as
+      * long as access stays sequential.
+           SELECT GENACNTL-FILE ASSIGN TO GENACNTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GENACNTL-REC-KEY
+               FILE STATUS IS FS-GENACNTL.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-RPTOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Mirrors the GENACNTL-RECORD layout LGGENCTL.cpy declares for
+      * LGTESTC1's CICS access to the same VSAM KSDS.
+       FD  GENACNTL-FILE.
+       01 GENACNTL-RECORD.
+          05 GENACNTL-REC-KEY       PIC X(08).
+          05 GENACNTL-LOW           PIC 9(10).
+          05 GENACNTL-HIGH          PIC 9(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-FILE-STATUS.
+          05 FS-GENACNTL         PIC X(02)  VALUE SPACES.
+             88 GENACNTL-OK                 VALUE '00'.
+             88 GENACNTL-EOF                VALUE '10'.
+          05 FS-RPTOUT           PIC X(02)  VALUE SPACES.
+             88 RPTOUT-OK                   VALUE '00'.
+
+       01 WS-REPORT-LINES.
+          05 WS-TITLE-LINE.
+             10 FILLER           PIC X(40)  VALUE
+                'GENACNTL CUSTOMER NUMBER RANGE INQUIRY'.
+          05 WS-DETAIL-LINE.
+             10 FILLER           PIC X(18)  VALUE
+                'LOW CUSTOMER NUM: '.
+             10 RL-LOW            PIC Z(9)9.
+             10 FILLER           PIC X(04)  VALUE SPACES.
+             10 FILLER           PIC X(19)  VALUE
+                'HIGH CUSTOMER NUM: '.
+             10 RL-HIGH           PIC Z(9)9.
+          05 WS-NOT-FOUND-LINE.
+             10 FILLER           PIC X(45)  VALUE
+                'GENACNTL HAS NO RANGE RECORD - NO ADDS YET'.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM LGGENINQ'
+           PERFORM 1000-INITIALIZATION
+
+           PERFORM 2000-READ-GENACNTL
+
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+
+           OPEN INPUT GENACNTL-FILE
+
+           IF NOT GENACNTL-OK
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN GENACNTL:'
+                       FS-GENACNTL
+              PERFORM 9000-END-PARA
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT RPTOUT-OK
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN OUTPUT:' FS-RPTOUT
+              PERFORM 9000-END-PARA
+           END-IF
+
+           WRITE RPT-LINE FROM WS-TITLE-LINE
+           PERFORM 1000-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-GENACNTL.
+
+           READ GENACNTL-FILE
+              AT END
+                 CONTINUE
+           END-READ
+
+           EVALUATE TRUE
+              WHEN GENACNTL-OK
+                 MOVE GENACNTL-LOW  TO RL-LOW
+                 MOVE GENACNTL-HIGH TO RL-HIGH
+                 DISPLAY 'GENACNTL LOW :' GENACNTL-LOW
+                 DISPLAY 'GENACNTL HIGH:' GENACNTL-HIGH
+                 WRITE RPT-LINE FROM WS-DETAIL-LINE
+              WHEN GENACNTL-EOF
+                 DISPLAY 'GENACNTL RECORD NOT FOUND'
+                 WRITE RPT-LINE FROM WS-NOT-FOUND-LINE
+              WHEN OTHER
+                 DISPLAY 'INVALID FILE STATUS ON READ:' FS-GENACNTL
+           END-EVALUATE
+
+           PERFORM 2000-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           CLOSE GENACNTL-FILE
+           CLOSE REPORT-FILE
+
+           GOBACK.
