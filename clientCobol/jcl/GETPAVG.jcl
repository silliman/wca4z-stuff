@@ -0,0 +1,90 @@
+//GETPAVG  JOB (ACCTNO),'PREMIUM AVG BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* LICENSED MATERIALS - PROPERTY OF IBM
+//* "RESTRICTED MATERIALS OF IBM"
+//* (C) COPYRIGHT IBM CORP. 2021       ALL RIGHTS RESERVED
+//* US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,
+//* OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE
+//* CONTRACT WITH IBM CORPORATION
+//*****************************************************************
+//* Nightly premium-average batch window for GETPAVG/GETAAVG.
+//*
+//* INFILE/OUTFILE/REJFILE/CHECKPOINT are all GDGs (bases assumed
+//* already DEFINEd by a one-time IDCAMS setup job, the same way
+//* CHKPTIN below assumes the scheduler already manages which
+//* generation is "current") so this stream can run night after
+//* night without a manual cleanup step between runs - a fixed
+//* non-generation DSN with DISP=(NEW,CATLG,DELETE) would abend at
+//* allocation on the very next run once the prior run's dataset is
+//* still cataloged under that same name.
+//*
+//* STEP010 sorts the raw customer feed into ascending customer-
+//*         number order before GETPAVG runs.  GETPAVG's checkpoint/
+//*         restart skip-logic (2000-GET-POLICY) and LGEXCRPT's
+//*         SQLCODE/customer-number control-break report both already
+//*         assume their input arrives pre-sorted this way, so this
+//*         step is what actually guarantees that assumption instead
+//*         of leaving it to whoever built the feed.
+//* STEP020 runs GETPAVG under DB2 (GETPAVG CALLs GETAAVG in-process
+//*         for every DB2 lookup, so only the top-level program needs
+//*         a DB2 plan).  CHKPTIN carries the prior run's checkpoint
+//*         for a restart - generation (0) is "the most recent
+//*         checkpoint already cataloged", i.e. last run's (+1) - fed
+//*         back in as this run's input, the GDG equivalent of the
+//*         scheduler swapping CHKPTOUT into CHKPTIN.  Shipped pointed
+//*         at DUMMY so a first/clean run against an empty CHECKPOINT
+//*         base (no generation (0) yet) does not fail at allocation
+//*         time - GETPAVG's CHKPT-IN-FILE is OPTIONAL and treats a
+//*         missing/empty file as "start from record one" (req 010).
+//*         Once a first run has produced generation (+1), repoint
+//*         this DD at GENAPP.GETPAVG.CHECKPOINT(0),DISP=SHR for every
+//*         run after that.
+//* STEP030 prints the reject file STEP020 produced (bad customer
+//*         numbers/invalid request IDs GETAAVG rejected, and any
+//*         OUT01-FILE write failures) so operations has something to
+//*         review without pulling the dataset by hand.  Runs even if
+//*         STEP020 ended with a non-zero return code (req 018's worst-
+//*         status-code RETURN-CODE), since a partial-failure run is
+//*         exactly when the reject file most needs reviewing.
+//*****************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=GENAPP.GETPAVG.INFILE.RAW,DISP=SHR
+//SORTOUT  DD DSN=GENAPP.GETPAVG.INFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(7,10,CH,A)
+/*
+//*****************************************************************
+//STEP020  EXEC PGM=IKJEFT01,COND=(0,NE,STEP010)
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//STEPLIB  DD DSN=GENAPP.LOADLIB,DISP=SHR
+//INFILE   DD DSN=GENAPP.GETPAVG.INFILE(+1),DISP=SHR
+//OUTFILE  DD DSN=GENAPP.GETPAVG.OUTFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//REJFILE  DD DSN=GENAPP.GETPAVG.REJFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//CHKPTIN  DD DUMMY
+//CHKPTOUT DD DSN=GENAPP.GETPAVG.CHECKPOINT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(GETPAVG) PLAN(GETPAVG) LIB('GENAPP.LOADLIB')
+  END
+/*
+//*****************************************************************
+//STEP030  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=GENAPP.GETPAVG.REJFILE(+1),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
