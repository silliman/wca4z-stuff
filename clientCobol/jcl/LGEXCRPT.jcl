@@ -0,0 +1,64 @@
+//LGEXCRPT JOB (ACCTNO),'DAILY EXCEPTION RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* LICENSED MATERIALS - PROPERTY OF IBM
+//* "RESTRICTED MATERIALS OF IBM"
+//* (C) COPYRIGHT IBM CORP. 2021       ALL RIGHTS RESERVED
+//* US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,
+//* OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE
+//* CONTRACT WITH IBM CORPORATION
+//*****************************************************************
+//* Nightly exception report off the LGSTSQ error log (req 009).
+//*
+//* GENAPP.LGEXCRPT.ERRIN is a GDG (base assumed already DEFINEd by a
+//* one-time IDCAMS setup job, same as GETPAVG.jcl's GDGs) so this
+//* stream can run night after night without a manual cleanup step
+//* between runs.
+//*
+//* GENAPP.LGSTSQ.RAW is the extrapartition dataset backing LGSTSQ's
+//* TDQ - LGSTSQ is LINKed with three different commarea shapes that
+//* all land on it (LGTESTC1's 87-byte ERROR-MSG, 99-byte
+//* CA-ERROR-MSG raw-commarea dump, and 45-byte MQ-AUDIT-MSG), so it
+//* is RECFM=VB, not the fixed-length ERROR-MSG shape LGEXCRPT.cbl
+//* actually reports on.
+//*
+//* STEP010 both filters and sorts: INCLUDE COND keeps only the
+//*         ERROR-MSG-shaped records (EM-PROGRAM-TAG, offset 16-24 in
+//*         LGERRMSG.cpy, is the literal ' LGICUS01' only ERROR-MSG
+//*         carries - CA-ERROR-MSG's leading 9 bytes are always
+//*         'COMMAREA=' and MQ-AUDIT-MSG carries ' LGTESTC1' at that
+//*         same offset instead), so the CA-ERROR-MSG/MQ-AUDIT-MSG
+//*         entries never reach the SORT FIELDS keys (offset 82-87/
+//*         31-40) which are only meaningful for ERROR-MSG's own
+//*         layout.  OUTREC then reformats the surviving VB records
+//*         down to ERROR-MSG's fixed 87 bytes for SORTOUT, matching
+//*         LGEXCRPT.cbl's FD.  Ascending by SQLCODE then customer
+//*         number within SQLCODE, since LGEXCRPT.cbl's
+//*         2000-PROCESS-RECORD control break on EM-SQLRC assumes
+//*         exactly this ordering - the same way GETPAVG.jcl's
+//*         STEP010 guarantees GETPAVG's own pre-sort assumption
+//*         instead of leaving it to whoever produced the feed.
+//* STEP020 runs LGEXCRPT to produce the printed exception report;
+//*         1500-READ-ERROR-LOG re-checks EM-IS-ERROR-MSG on every
+//*         record read as a second line of defense in case a
+//*         non-ERROR-MSG record ever reaches ERRIN unfiltered.
+//*****************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=GENAPP.LGSTSQ.RAW,DISP=SHR
+//SORTOUT  DD DSN=GENAPP.LGEXCRPT.ERRIN(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//SYSIN    DD *
+  OPTION VLSHRT
+  INCLUDE COND=(16,9,CH,EQ,C' LGICUS01')
+  SORT FIELDS=(82,6,CH,A,31,10,CH,A)
+  OUTREC FIELDS=(1,87)
+/*
+//*****************************************************************
+//STEP020  EXEC PGM=LGEXCRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=GENAPP.LOADLIB,DISP=SHR
+//ERRIN    DD DSN=GENAPP.LGEXCRPT.ERRIN(+1),DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//*
