@@ -0,0 +1,59 @@
+      ******************************************************************
+      *  DGENAPP                                                      *
+      *  DCLGEN-style DECLARE TABLE statements for the GenApp DB2     *
+      *  schema (CUSTOMER/POLICY/MOTOR/ENDOWMENT/HOUSE/COMMERCIAL).   *
+      *  Host variables for these columns live in copybook LGPOLICY.  *
+      ******************************************************************
+           EXEC SQL DECLARE CUSTOMER TABLE
+           ( CUSTOMERNUMBER      INTEGER      NOT NULL,
+             FIRSTNAME           CHAR(10)     NOT NULL,
+             LASTNAME            CHAR(10)     NOT NULL,
+             DATEOFBIRTH         CHAR(10)     NOT NULL,
+             HOUSENAME           CHAR(20)     NOT NULL,
+             HOUSENUMBER         CHAR(4)      NOT NULL,
+             POSTCODE            CHAR(8)      NOT NULL,
+             PHONEMOBILE         CHAR(10)     NOT NULL,
+             PHONEHOME           CHAR(10)     NOT NULL,
+             EMAILADDRESS        CHAR(30)     NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE POLICY TABLE
+           ( POLICYNUMBER        INTEGER      NOT NULL,
+             CUSTOMERNUMBER      INTEGER      NOT NULL,
+             ISSUEDATE           CHAR(10)     NOT NULL,
+             EXPIRYDATE          CHAR(10)     NOT NULL,
+             POLICYTYPE          CHAR(1)      NOT NULL,
+             LASTCHANGED         TIMESTAMP    NOT NULL,
+             BROKERID            INTEGER      NOT NULL,
+             BROKERSREFERENCE    CHAR(10)     NOT NULL,
+             PAYMENT             INTEGER      NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE MOTOR TABLE
+           ( POLICYNUMBER        INTEGER      NOT NULL,
+             PREMIUM             DECIMAL(9,2) NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE ENDOWMENT TABLE
+           ( POLICYNUMBER        INTEGER      NOT NULL,
+             SUMASSURED          DECIMAL(9,2) NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE HOUSE TABLE
+           ( POLICYNUMBER        INTEGER      NOT NULL,
+             VALUE               DECIMAL(9,2) NOT NULL
+           ) END-EXEC.
+
+           EXEC SQL DECLARE COMMERCIAL TABLE
+           ( POLICYNUMBER        INTEGER      NOT NULL,
+             PREMIUM             DECIMAL(9,2) NOT NULL
+           ) END-EXEC.
+
+      * Audit trail for policy deletions - one row per policy removed,
+      * written by GETAAVG's WRITE-POLICY-DELETE-AUDIT.
+           EXEC SQL DECLARE POLICYAUDIT TABLE
+           ( CUSTOMERNUMBER      INTEGER      NOT NULL,
+             POLICYNUMBER        INTEGER      NOT NULL,
+             POLICYTYPE          CHAR(1)      NOT NULL,
+             DELETEDTIMESTAMP    TIMESTAMP    NOT NULL
+           ) END-EXEC.
