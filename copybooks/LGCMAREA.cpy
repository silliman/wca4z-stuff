@@ -0,0 +1,35 @@
+      ******************************************************************
+      *  LGCMAREA                                                     *
+      *  Communication area layout shared by the LGxxxx01 customer/   *
+      *  policy programs and the LGTESTC1 menu.  COPY'd as the body   *
+      *  of an enclosing 01 COMM-AREA level in the calling program.   *
+      ******************************************************************
+       02 CA-REQUEST-ID              PIC X(06).
+       02 CA-RETURN-CODE             PIC X(02).
+       02 CA-RESPONSE-MESSAGE        PIC X(60).
+       02 CA-CUSTOMER-NUM            PIC 9(10).
+       02 CA-FIRST-NAME              PIC X(10).
+       02 CA-LAST-NAME               PIC X(10).
+       02 CA-DOB                     PIC X(10).
+       02 CA-HOUSE-NAME              PIC X(20).
+       02 CA-HOUSE-NUM               PIC X(04).
+       02 CA-POSTCODE                PIC X(08).
+       02 CA-PHONE-HOME              PIC X(10).
+       02 CA-PHONE-MOBILE            PIC X(10).
+       02 CA-EMAIL-ADDRESS           PIC X(30).
+      * Policy number used on policy-level requests (add/inquire/delete)
+       02 CA-POLICY-NUM              PIC 9(09).
+       02 CA-POLICY-TYPE             PIC X(01).
+       02 CA-POLICY-PREMIUM          PIC S9(07)V99.
+      * Policy list returned by an 01ICUS/01UCUS customer inquiry so the
+      * SSMAPC1 screen can show what the customer holds.
+       02 CA-NUM-POLICIES            PIC 9(02).
+       02 CA-POLICY-DETAILS OCCURS 20 TIMES INDEXED BY CA-POLICY-IDX.
+          03 CA-POL-TYPE             PIC X(01).
+          03 CA-POL-NUM              PIC 9(09).
+          03 CA-POL-PREMIUM          PIC S9(07)V99.
+
+      * Length of the fixed customer portion of the commarea (up to and
+      * including CA-EMAIL-ADDRESS) used by LGTESTC1 to make sure a
+      * caller sent enough commarea for a customer-level request.
+       01 WS-CUSTOMER-LEN            PIC S9(4) COMP VALUE +190.
