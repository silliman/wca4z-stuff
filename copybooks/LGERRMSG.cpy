@@ -0,0 +1,37 @@
+      ******************************************************************
+      *  LGERRMSG                                                     *
+      *  Layout of the error message LGTESTC1's WRITE-ERROR-MESSAGE   *
+      *  LINKs to LGSTSQ, plus the follow-on raw-commarea record.     *
+      *  Shared with the batch exception report (LGEXCRPT) that reads *
+      *  the extrapartition TDQ dataset LGSTSQ writes these to, so    *
+      *  both sides agree on field positions without duplicating the  *
+      *  layout by hand.                                               *
+      *                                                                *
+      *  LGSTSQ is LINKed with three different record shapes that all *
+      *  land on the same physical dataset - this 87-byte ERROR-MSG,  *
+      *  the 99-byte CA-ERROR-MSG raw-commarea dump below, and the     *
+      *  45-byte MQ-AUDIT-MSG in LGTESTC1 (req 002).  EM-PROGRAM-TAG   *
+      *  and CA-TAG are how LGEXCRPT tells them apart before applying  *
+      *  ERROR-MSG's fixed field offsets - MQ-AUDIT-MSG carries a      *
+      *  different literal (' LGTESTC1') at EM-PROGRAM-TAG's own       *
+      *  offset, and CA-ERROR-MSG's leading 'COMMAREA=' can never      *
+      *  match ' LGICUS01'.                                             *
+      ******************************************************************
+       01 ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 EM-PROGRAM-TAG           PIC X(9)  VALUE ' LGICUS01'.
+              88 EM-IS-ERROR-MSG                 VALUE ' LGICUS01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+
+       01 CA-ERROR-MSG.
+           03 CA-TAG                PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA               PIC X(90) VALUE SPACES.
