@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  LGGENCTL                                                     *
+      *  Record layout for the GENACNTL VSAM KSDS - one fixed record  *
+      *  keyed by GENACNTL-REC-KEY holding the low/high customer      *
+      *  number ever added by LGTESTC1.  Replaces the old GENACNTL TS *
+      *  queue used by WRITE-GENACNTL, which did not survive a CICS   *
+      *  cold start or a queue purge.  Shared by LGTESTC1 (maintains  *
+      *  the record) and LGGENINQ (displays it).                      *
+      ******************************************************************
+       77 GENACNTL-FILE             PIC X(08) VALUE 'GENACNTL'.
+       01 GENACNTL-KEY              PIC X(08) VALUE 'GENACNTL'.
+       01 GENACNTL-RECORD.
+          05 GENACNTL-REC-KEY       PIC X(08).
+          05 GENACNTL-LOW           PIC 9(10).
+          05 GENACNTL-HIGH          PIC 9(10).
