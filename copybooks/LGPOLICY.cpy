@@ -0,0 +1,58 @@
+      ******************************************************************
+      *  LGPOLICY                                                     *
+      *  Host variables for the CUSTOMER/POLICY/MOTOR/ENDOWMENT/      *
+      *  HOUSE/COMMERCIAL tables (used by GETAAVG) plus the shared    *
+      *  policy request/response layout used to LINK/CALL GETAAVG     *
+      *  from either the batch (GETPAVG) or online (LGTESTC1) side.   *
+      ******************************************************************
+       01 DB2-HOST-VARIABLES.
+          05 DB2-FIRSTNAME         PIC X(10).
+          05 DB2-LASTNAME          PIC X(10).
+          05 DB2-DATEOFBIRTH       PIC X(10).
+          05 DB2-HOUSENAME         PIC X(20).
+          05 DB2-HOUSENUMBER       PIC X(04).
+          05 DB2-POSTCODE          PIC X(08).
+          05 DB2-PHONE-MOBILE      PIC X(10).
+          05 DB2-PHONE-HOME        PIC X(10).
+          05 DB2-EMAIL-ADDRESS     PIC X(30).
+          05 DB2-ISSUEDATE         PIC X(10).
+          05 DB2-EXPIRYDATE        PIC X(10).
+          05 DB2-POLICYTYPE        PIC X(01).
+          05 DB2-BROKERID          PIC S9(09) COMP-3.
+          05 DB2-BROKERSREF        PIC X(10).
+          05 DB2-PAYMENT           PIC S9(09) COMP-3.
+          05 DB2-POLICYNUMBER      PIC S9(09) COMP-3.
+          05 DB2-PREMIUM           PIC S9(07)V99 COMP-3.
+
+      * Parameter block for the online policy-level CRUD options
+      * (Add/Inquire/Delete Policy) added to LGTESTC1 - LINKed straight
+      * onto GETAAVG the same way GETPAVG CALLs it in batch, keyed off
+      * WSP-REQUEST-ID/WSP-ACTION-CODE the same way WS-IN-REC is.
+      * The fields up to WSP-STATUS-CODE mirror GETAAVG's WS-IN-REC
+      * field-for-field, byte for byte, since GETAAVG interprets
+      * whatever is passed on that same fixed layout regardless of
+      * which caller (batch GETPAVG or online LGTESTC1) sent it -
+      * LGTESTC1 leaves the customer-onboarding fields blank on a
+      * policy-only request, but the positions have to line up.  The
+      * policy-specific fields are appended after WSP-STATUS-CODE the
+      * same way GETAAVG's IN-POLICY-* fields are appended after
+      * OUT-STATUS-CODE.
+       01 WS-POLICY-PARMS.
+          05 WSP-REQUEST-ID        PIC X(06).
+          05 WSP-CUST-NUMBER       PIC 9(10).
+          05 WSP-OVERPAID-FLAG     PIC X(01).
+          05 WSP-ACTION-CODE       PIC X(01).
+          05 WSP-FIRSTNAME         PIC X(10).
+          05 WSP-LASTNAME          PIC X(10).
+          05 WSP-DATEOFBIRTH       PIC X(10).
+          05 WSP-HOUSENAME         PIC X(20).
+          05 WSP-HOUSENUMBER       PIC X(04).
+          05 WSP-POSTCODE          PIC X(08).
+          05 WSP-PHONE-MOBILE      PIC X(10).
+          05 WSP-PHONE-HOME        PIC X(10).
+          05 WSP-EMAIL-ADDRESS     PIC X(30).
+          05 WSP-PREMIUM           PIC S9(09) COMP-5.
+          05 WSP-STATUS-CODE       PIC X(02).
+          05 WSP-POLICY-NUM        PIC 9(09).
+          05 WSP-POLICY-TYPE       PIC X(01).
+          05 WSP-POLICY-PREMIUM    PIC S9(07)V99.
