@@ -0,0 +1,150 @@
+      ******************************************************************
+      *  SSMAP                                                        *
+      *  BMS-generated symbolic map for mapset SSMAP, map SSMAPC1.    *
+      *  SSMAPC1O REDEFINES SSMAPC1I so that a field received into    *
+      *  its Ixxx name is immediately visible under its matching Oxxx *
+      *  name (and vice-versa) without an extra MOVE.                 *
+      ******************************************************************
+       01 SSMAPC1I.
+           02 ENT1OPTL             PIC S9(4) COMP.
+           02 ENT1OPTF             PIC X.
+           02 FILLER REDEFINES ENT1OPTF.
+              03 ENT1OPTA          PIC X.
+           02 ENT1OPTI             PIC X(01).
+
+           02 ENT1CNOL             PIC S9(4) COMP.
+           02 ENT1CNOF             PIC X.
+           02 FILLER REDEFINES ENT1CNOF.
+              03 ENT1CNOA          PIC X.
+           02 ENT1CNOI             PIC X(10).
+
+           02 ENT1FNAL             PIC S9(4) COMP.
+           02 ENT1FNAF             PIC X.
+           02 FILLER REDEFINES ENT1FNAF.
+              03 ENT1FNAA          PIC X.
+           02 ENT1FNAI             PIC X(10).
+
+           02 ENT1LNAL             PIC S9(4) COMP.
+           02 ENT1LNAF             PIC X.
+           02 FILLER REDEFINES ENT1LNAF.
+              03 ENT1LNAA          PIC X.
+           02 ENT1LNAI             PIC X(10).
+
+           02 ENT1DOBL             PIC S9(4) COMP.
+           02 ENT1DOBF             PIC X.
+           02 FILLER REDEFINES ENT1DOBF.
+              03 ENT1DOBA          PIC X.
+           02 ENT1DOBI             PIC X(10).
+
+           02 ENT1HNML             PIC S9(4) COMP.
+           02 ENT1HNMF             PIC X.
+           02 FILLER REDEFINES ENT1HNMF.
+              03 ENT1HNMA          PIC X.
+           02 ENT1HNMI             PIC X(20).
+
+           02 ENT1HNOL             PIC S9(4) COMP.
+           02 ENT1HNOF             PIC X.
+           02 FILLER REDEFINES ENT1HNOF.
+              03 ENT1HNOA          PIC X.
+           02 ENT1HNOI             PIC X(04).
+
+           02 ENT1HPCL             PIC S9(4) COMP.
+           02 ENT1HPCF             PIC X.
+           02 FILLER REDEFINES ENT1HPCF.
+              03 ENT1HPCA          PIC X.
+           02 ENT1HPCI             PIC X(08).
+
+           02 ENT1HP1L             PIC S9(4) COMP.
+           02 ENT1HP1F             PIC X.
+           02 FILLER REDEFINES ENT1HP1F.
+              03 ENT1HP1A          PIC X.
+           02 ENT1HP1I             PIC X(10).
+
+           02 ENT1HP2L             PIC S9(4) COMP.
+           02 ENT1HP2F             PIC X.
+           02 FILLER REDEFINES ENT1HP2F.
+              03 ENT1HP2A          PIC X.
+           02 ENT1HP2I             PIC X(10).
+
+           02 ENT1HMOL             PIC S9(4) COMP.
+           02 ENT1HMOF             PIC X.
+           02 FILLER REDEFINES ENT1HMOF.
+              03 ENT1HMOA          PIC X.
+           02 ENT1HMOI             PIC X(30).
+
+      * Y/N confirmation typed by the operator before a delete is run
+           02 ENT1CNFL             PIC S9(4) COMP.
+           02 ENT1CNFF             PIC X.
+           02 FILLER REDEFINES ENT1CNFF.
+              03 ENT1CNFA          PIC X.
+           02 ENT1CNFI             PIC X(01).
+
+      * Policy-level CRUD entry fields (add/inquire/delete policy)
+           02 ENT1PTYL             PIC S9(4) COMP.
+           02 ENT1PTYF             PIC X.
+           02 FILLER REDEFINES ENT1PTYF.
+              03 ENT1PTYA          PIC X.
+           02 ENT1PTYI             PIC X(01).
+
+           02 ENT1PNOL             PIC S9(4) COMP.
+           02 ENT1PNOF             PIC X.
+           02 FILLER REDEFINES ENT1PNOF.
+              03 ENT1PNOA          PIC X.
+           02 ENT1PNOI             PIC X(09).
+
+           02 ENT1PPRL             PIC S9(4) COMP.
+           02 ENT1PPRF             PIC X.
+           02 FILLER REDEFINES ENT1PPRF.
+              03 ENT1PPRA          PIC X.
+           02 ENT1PPRI             PIC X(12).
+
+           02 ERRFLDL              PIC S9(4) COMP.
+           02 ERRFLDF               PIC X.
+           02 FILLER REDEFINES ERRFLDF.
+              03 ERRFLDA           PIC X.
+           02 ERRFLDI               PIC X(40).
+
+      * Scrollable read-only policy list (type/number/premium), five
+      * lines per page - PF7/PF8 page the list within LGTESTC1.
+           02 ENT1PLI OCCURS 5 TIMES.
+              03 ENT1PLTI          PIC X(01).
+              03 ENT1PLNI          PIC X(09).
+              03 ENT1PLPI          PIC X(12).
+
+       01 SSMAPC1O REDEFINES SSMAPC1I.
+           02 FILLER               PIC X(03).
+           02 ENT1OPTO             PIC X(01).
+           02 FILLER               PIC X(03).
+           02 ENT1CNOO             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1FNAO             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1LNAO             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1DOBO             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1HNMO             PIC X(20).
+           02 FILLER               PIC X(03).
+           02 ENT1HNOO             PIC X(04).
+           02 FILLER               PIC X(03).
+           02 ENT1HPCO             PIC X(08).
+           02 FILLER               PIC X(03).
+           02 ENT1HP1O             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1HP2O             PIC X(10).
+           02 FILLER               PIC X(03).
+           02 ENT1HMOO             PIC X(30).
+           02 FILLER               PIC X(03).
+           02 ENT1CNFO             PIC X(01).
+           02 FILLER               PIC X(03).
+           02 ENT1PTYO             PIC X(01).
+           02 FILLER               PIC X(03).
+           02 ENT1PNOO             PIC X(09).
+           02 FILLER               PIC X(03).
+           02 ENT1PPRO             PIC X(12).
+           02 FILLER               PIC X(03).
+           02 ERRFLDO              PIC X(40).
+           02 ENT1PLO OCCURS 5 TIMES.
+              03 ENT1PLTO          PIC X(01).
+              03 ENT1PLNO          PIC X(09).
+              03 ENT1PLPO          PIC X(12).
